@@ -0,0 +1,23 @@
+//MYCOBJOB JOB CLASS=A,
+//             MSGCLASS=X,
+//             MSGLEVEL=(1,1)
+//*
+//*  ONE-TIME SETUP: DEFINES THE VSAM KSDS THAT GO.CKPTFILE IN
+//*  HLASM/COBOL/SUM-2.CBL READS/WRITES FOR CHECKPOINT/RESTART, KEYED
+//*  BY RUN-ID. RUN THIS STEP ONCE BEFORE THE FIRST PRODUCTION
+//*  SUBMISSION OF MYCOBJOB. THE KEY OFFSET/LENGTH AND RECORD LENGTH
+//*  MUST STAY IN STEP WITH CKPT-RUN-ID AND THE OVERALL SIZE OF
+//*  CKPTREC IN HLASM/COBOL/COPYBOOKS.
+//*
+//DEFCKPT  EXEC PGM=IDCAMS
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD *
+  DEFINE CLUSTER (NAME(USER.MYCOBJOB.CKPTFILE) -
+                  INDEXED -
+                  KEYS(8 0) -
+                  RECORDSIZE(120 120) -
+                  SPACE(1 1) TRACKS -
+                  VOLUMES(SYSDA)) -
+         DATA (NAME(USER.MYCOBJOB.CKPTFILE.DATA)) -
+         INDEX (NAME(USER.MYCOBJOB.CKPTFILE.INDEX))
+/*
