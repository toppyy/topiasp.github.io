@@ -0,0 +1,18 @@
+//MYCOBJOB JOB CLASS=A,
+//             MSGCLASS=X,
+//             MSGLEVEL=(1,1)
+//*
+//*  ONE-TIME SETUP: DEFINES THE GDG BASE THAT GO.GDGFILE IN
+//*  HLASM/COBOL/SUM-2.CBL ARCHIVES EACH RUN'S TOTAL INTO. RUN THIS
+//*  STEP ONCE BEFORE THE FIRST PRODUCTION SUBMISSION OF MYCOBJOB;
+//*  RESUBMITTING IT LATER IS HARMLESS SINCE IDCAMS ONLY DEFINES THE
+//*  BASE IF IT DOES NOT ALREADY EXIST.
+//*
+//DEFGDG   EXEC PGM=IDCAMS
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD *
+  DEFINE GDG (NAME(USER.MYCOBJOB.TOTALS.GDG) -
+              LIMIT(31) -
+              SCRATCH -
+              NOEMPTY)
+/*
