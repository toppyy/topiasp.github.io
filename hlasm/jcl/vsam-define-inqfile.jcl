@@ -0,0 +1,25 @@
+//MYCOBJOB JOB CLASS=A,
+//             MSGCLASS=X,
+//             MSGLEVEL=(1,1)
+//*
+//*  ONE-TIME SETUP: DEFINES THE VSAM KSDS THAT GO.INQFILE IN
+//*  HLASM/COBOL/SUM-2.CBL POSTS EACH RUN'S LATEST TOTAL INTO, KEYED BY
+//*  RUN-ID, AND THAT THE MYFINQ CICS TRANSACTION (SEE HLASM/CICS) READS
+//*  ONLINE. RUN THIS STEP ONCE BEFORE THE FIRST PRODUCTION SUBMISSION
+//*  OF MYCOBJOB. THE KEY OFFSET/LENGTH AND RECORD LENGTH MUST STAY IN
+//*  STEP WITH THE INQ-RUN-ID FIELD AND OVERALL SIZE OF AUDITREC IN
+//*  HLASM/COBOL/COPYBOOKS (INQFILE'S RECORD LAYOUT IS AUDITREC WITH
+//*  ITS FIELDS RENAMED VIA COPY REPLACING).
+//*
+//DEFINQ   EXEC PGM=IDCAMS
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD *
+  DEFINE CLUSTER (NAME(USER.MYCOBJOB.INQFILE) -
+                  INDEXED -
+                  KEYS(8 8) -
+                  RECORDSIZE(83 83) -
+                  SPACE(1 1) TRACKS -
+                  VOLUMES(SYSDA)) -
+         DATA (NAME(USER.MYCOBJOB.INQFILE.DATA)) -
+         INDEX (NAME(USER.MYCOBJOB.INQFILE.INDEX))
+/*
