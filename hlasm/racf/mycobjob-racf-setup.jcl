@@ -0,0 +1,44 @@
+//RACFSETP JOB CLASS=A,
+//             MSGCLASS=X,
+//             MSGLEVEL=(1,1)
+//*
+//*  ONE-TIME SETUP: DEFINES RACF DATASET PROFILES FOR EVERY DATASET
+//*  MYCOBJOB TOUCHES (SEE HLASM/COBOL/SUM-2.CBL AND
+//*  HLASM/COBOL/SUM-OF-ONE-TO-TEN.CBL) SO ONLY THE BATCH SCHEDULER ID
+//*  CAN UPDATE OUR REPORT/AUDIT/CHECKPOINT/GDG/INQUIRY DATA, AND ONLY
+//*  AUTHORIZED OPERATIONS STAFF CAN READ IT. RUN ONCE; RESUBMITTING IS
+//*  HARMLESS SINCE ADDSD ON AN EXISTING PROFILE JUST FAILS WITH A
+//*  WARNING (RC 4/8) AND THE PERMIT/SETROPTS COMMANDS ARE IDEMPOTENT.
+//*
+//*  ACCESS LIST (DOCUMENTED HERE FOR AUDIT REVIEW):
+//*
+//*    ID        ROLE                         ACCESS
+//*    --------  ---------------------------  --------------------
+//*    MYCOBBAT  BATCH SCHEDULER SERVICE ID   UPDATE - THE ONLY ID
+//*                                           THAT MAY SUBMIT MYCOBJOB
+//*                                           AND WRITE RPTFILE,
+//*                                           AUDITFILE, CKPTFILE,
+//*                                           THE GDG BASE, AND
+//*                                           INQFILE.
+//*    MYCOBOPS  OPERATIONS RACF GROUP        READ - CAN BROWSE
+//*                                           REPORTS/AUDIT HISTORY
+//*                                           AND RUN THE MYFINQ CICS
+//*                                           INQUIRY TRANSACTION
+//*                                           (SEE HLASM/CICS), BUT
+//*                                           CANNOT UPDATE OR DELETE.
+//*    MYCOBADM  DATASET PROFILE OWNER        PROFILE OWNER ONLY - NO
+//*                                           IMPLICIT DATA ACCESS.
+//*
+//*  UACC(NONE) ON EVERY PROFILE MEANS NOBODY GETS ACCESS BY DEFAULT;
+//*  ACCESS IS GRANTED ONLY VIA THE EXPLICIT PERMITS BELOW.
+//*
+//STEP1    EXEC PGM=IKJEFT01,DYNAMNBR=20
+//SYSTSPRT DD SYSOUT=*
+//SYSTSIN  DD *
+  ADDSD 'USER.MYCOBJOB.**' UACC(NONE) OWNER(MYCOBADM) -
+        AUDIT(ALL) GENERIC
+  PERMIT 'USER.MYCOBJOB.**' ID(MYCOBBAT) ACCESS(UPDATE) GENERIC
+  PERMIT 'USER.MYCOBJOB.**' ID(MYCOBOPS) ACCESS(READ) GENERIC
+  PERMIT 'SYS1.COBLIB' ID(MYCOBBAT) ACCESS(READ)
+  SETROPTS GENERIC(DATASET) REFRESH
+/*
