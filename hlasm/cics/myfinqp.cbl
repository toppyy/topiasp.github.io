@@ -0,0 +1,138 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. 'MYFINQ'.
+      *****************************************************************
+      * MYFINQ      - ONLINE INQUIRY TRANSACTION FOR MYFIRSTCBL'S      *
+      *               LATEST POSTED TOTAL. READS GO.INQFILE (VSAM      *
+      *               KSDS KEYED BY RUN-ID, POSTED BY MYFIRSTCBL - SEE *
+      *               HLASM/COBOL/SUM-2.CBL) AND DISPLAYS THE RUN'S    *
+      *               RANGE AND TOTAL ON THE MYFINQ MAP (MAPSET        *
+      *               MYFINQM) SO OPERATIONS CAN CHECK PROGRESS        *
+      *               BETWEEN BATCH WINDOWS WITHOUT PULLING SYSOUT.    *
+      *               LEAVING THE RUN ID FIELD BLANK BROWSES BACKWARD  *
+      *               FROM HIGH-VALUES TO FIND THE HIGHEST-KEYED (MOST *
+      *               RECENT) RUN ON FILE.                             *
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       COPY MYFINQM.
+       COPY AUDITREC REPLACING
+               ==AUDIT-RECORD==      BY ==WS-INQ-RECORD==
+               ==AUD-JOB-NAME==      BY ==WS-INQ-JOB-NAME==
+               ==AUD-RUN-ID==        BY ==WS-INQ-RUN-ID==
+               ==AUD-RUN-DATE==      BY ==WS-INQ-RUN-DATE==
+               ==AUD-RUN-TIME==      BY ==WS-INQ-RUN-TIME==
+               ==AUD-RANGE-FROM==    BY ==WS-INQ-RANGE-FROM==
+               ==AUD-RANGE-TO==      BY ==WS-INQ-RANGE-TO==
+               ==AUD-FINAL-TOTAL==   BY ==WS-INQ-FINAL-TOTAL==
+               ==AUD-ITERATIONS==    BY ==WS-INQ-ITERATIONS==
+               ==AUD-ENTRY-TYPE==    BY ==WS-INQ-ENTRY-TYPE==
+               ==AUD-ENTRY-NORMAL==  BY ==WS-INQ-ENTRY-NORMAL==
+               ==AUD-ENTRY-REVERSAL==
+                   BY ==WS-INQ-ENTRY-REVERSAL==
+               ==AUD-REVERSAL-OF-RUN-ID==
+                   BY ==WS-INQ-REVERSAL-OF-RUN-ID==.
+       01  WS-HIGH-KEY                  PIC X(08) VALUE HIGH-VALUES.
+       01  WS-RESP                      PIC S9(08) COMP.
+       01  WS-TOTAL-EDIT                PIC -(9)9.
+
+       PROCEDURE DIVISION.
+
+       MAINLINE.
+           IF EIBCALEN = 0
+               PERFORM SEND-INITIAL-MAP
+           ELSE
+               MOVE SPACES TO MYFINQMO
+               MOVE LOW-VALUES TO MYFINQMI
+               EXEC CICS RECEIVE
+                   MAP('MYFINQ')
+                   MAPSET('MYFINQM')
+                   INTO(MYFINQMI)
+                   RESP(WS-RESP)
+               END-EXEC
+               IF WS-RESP NOT = DFHRESP(NORMAL)
+                   AND WS-RESP NOT = DFHRESP(MAPFAIL)
+                   MOVE LOW-VALUES TO MYFINQMI
+               END-IF
+               IF RUNIDI = SPACES OR LOW-VALUES
+                   PERFORM FIND-LATEST-RUN
+               ELSE
+                   PERFORM FIND-RUN-BY-ID
+               END-IF
+               PERFORM SEND-INQUIRY-MAP
+           END-IF.
+           EXEC CICS RETURN
+               TRANSID('MYFINQ')
+           END-EXEC.
+
+       SEND-INITIAL-MAP.
+           MOVE SPACES TO MYFINQMO.
+           EXEC CICS SEND
+               MAP('MYFINQ')
+               MAPSET('MYFINQM')
+               FROM(MYFINQMO)
+               ERASE
+           END-EXEC.
+
+       FIND-RUN-BY-ID.
+           MOVE RUNIDI TO WS-INQ-RUN-ID.
+           EXEC CICS READ
+               FILE('INQFILE')
+               INTO(WS-INQ-RECORD)
+               RIDFLD(WS-INQ-RUN-ID)
+               RESP(WS-RESP)
+           END-EXEC.
+           IF WS-RESP = DFHRESP(NORMAL)
+               PERFORM MOVE-RECORD-TO-MAP
+           ELSE
+               MOVE 'RUN ID NOT FOUND ON INQFILE' TO MSGO
+           END-IF.
+
+       FIND-LATEST-RUN.
+           EXEC CICS STARTBR
+               FILE('INQFILE')
+               RIDFLD(WS-HIGH-KEY)
+               GTEQ
+               RESP(WS-RESP)
+           END-EXEC.
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+               MOVE 'NO RUNS RECORDED YET' TO MSGO
+           ELSE
+               EXEC CICS READPREV
+                   FILE('INQFILE')
+                   INTO(WS-INQ-RECORD)
+                   RIDFLD(WS-HIGH-KEY)
+                   RESP(WS-RESP)
+               END-EXEC
+               EXEC CICS ENDBR
+                   FILE('INQFILE')
+               END-EXEC
+               IF WS-RESP = DFHRESP(NORMAL)
+                   PERFORM MOVE-RECORD-TO-MAP
+               ELSE
+                   MOVE 'NO RUNS RECORDED YET' TO MSGO
+               END-IF
+           END-IF.
+
+       MOVE-RECORD-TO-MAP.
+           MOVE WS-INQ-RUN-ID TO RUNIDO.
+           MOVE WS-INQ-RUN-DATE TO RUNDTO.
+           MOVE WS-INQ-RUN-TIME TO RUNTMO.
+           MOVE WS-INQ-RANGE-FROM TO RFROMO.
+           MOVE WS-INQ-RANGE-TO TO RTOO.
+           MOVE WS-INQ-FINAL-TOTAL TO WS-TOTAL-EDIT.
+           MOVE WS-TOTAL-EDIT TO TOTALO.
+           IF WS-INQ-ENTRY-NORMAL
+               MOVE 'N' TO ENTTYPO
+           ELSE
+               MOVE 'R' TO ENTTYPO
+           END-IF.
+
+       SEND-INQUIRY-MAP.
+           EXEC CICS SEND
+               MAP('MYFINQ')
+               MAPSET('MYFINQM')
+               FROM(MYFINQMO)
+               CURSOR
+               ERASE
+           END-EXEC.
