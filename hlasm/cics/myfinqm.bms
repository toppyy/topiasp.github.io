@@ -0,0 +1,42 @@
+MYFINQM  DFHMSD TYPE=&SYSPARM,                                        X
+               LANG=COBOL,                                            X
+               MODE=INOUT,                                            X
+               TERM=3270-2,                                           X
+               CTRL=(FREEKB,FRSET),                                   X
+               STORAGE=AUTO,                                          X
+               TIOAPFX=YES
+*
+*        MYFINQ - CURRENT TOTAL INQUIRY MAP.
+*                 OPERATOR KEYS IN A RUN-ID AND PF1 TO SEE THAT RUN'S
+*                 LATEST POSTED TOTAL FROM GO.INQFILE, OR ENTERS
+*                 (LEAVES RUN-ID BLANK) TO SEE THE MOST RECENT RUN.
+*
+MYFINQ   DFHMDI SIZE=(24,80),                                         X
+               LINE=1,                                                X
+               COLUMN=1
+         DFHMDF POS=(01,01),LENGTH=40,ATTRB=(NORM,PROT),              X
+               INITIAL='MYFIRSTCBL - CURRENT TOTAL INQUIRY'
+         DFHMDF POS=(03,01),LENGTH=22,ATTRB=(NORM,PROT),              X
+               INITIAL='RUN ID (BLANK=LATEST):'
+RUNID    DFHMDF POS=(03,24),LENGTH=8,ATTRB=(UNPROT,IC)
+         DFHMDF POS=(05,01),LENGTH=09,ATTRB=(NORM,PROT),              X
+               INITIAL='RUN DATE:'
+RUNDT    DFHMDF POS=(05,11),LENGTH=8,ATTRB=(NORM,PROT)
+         DFHMDF POS=(05,22),LENGTH=09,ATTRB=(NORM,PROT),              X
+               INITIAL='RUN TIME:'
+RUNTM    DFHMDF POS=(05,32),LENGTH=6,ATTRB=(NORM,PROT)
+         DFHMDF POS=(07,01),LENGTH=11,ATTRB=(NORM,PROT),              X
+               INITIAL='RANGE FROM:'
+RFROM    DFHMDF POS=(07,13),LENGTH=9,ATTRB=(NORM,PROT)
+         DFHMDF POS=(07,25),LENGTH=4,ATTRB=(NORM,PROT),               X
+               INITIAL='TO:'
+RTO      DFHMDF POS=(07,30),LENGTH=9,ATTRB=(NORM,PROT)
+         DFHMDF POS=(09,01),LENGTH=13,ATTRB=(NORM,PROT),              X
+               INITIAL='LATEST TOTAL:'
+TOTAL    DFHMDF POS=(09,15),LENGTH=12,ATTRB=(NORM,PROT,BRT)
+         DFHMDF POS=(11,01),LENGTH=11,ATTRB=(NORM,PROT),              X
+               INITIAL='ENTRY TYPE:'
+ENTTYP   DFHMDF POS=(11,13),LENGTH=1,ATTRB=(NORM,PROT)
+MSG      DFHMDF POS=(22,01),LENGTH=79,ATTRB=(NORM,PROT,BRT)
+         DFHMSD TYPE=FINAL
+         END
