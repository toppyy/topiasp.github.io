@@ -0,0 +1,67 @@
+      *****************************************************************
+      * MYFINQM     - SYMBOLIC MAP FOR THE MYFINQ INQUIRY TRANSACTION. *
+      *               GENERATED FROM HLASM/CICS/MYFINQM.BMS (MAPSET    *
+      *               MYFINQM, MAP MYFINQ) - KEEP IN STEP WITH THE     *
+      *               DFHMDF FIELD LIST IF THE MAP IS EVER REASSEMBLED.*
+      *****************************************************************
+       01  MYFINQMI.
+           05  FILLER                   PIC X(12).
+           05  RUNIDL                   COMP PIC S9(4).
+           05  RUNIDF                   PIC X.
+           05  FILLER REDEFINES RUNIDF.
+               10  RUNIDA               PIC X.
+           05  RUNIDI                   PIC X(08).
+           05  RUNDTL                   COMP PIC S9(4).
+           05  RUNDTF                   PIC X.
+           05  FILLER REDEFINES RUNDTF.
+               10  RUNDTA               PIC X.
+           05  RUNDTI                   PIC X(08).
+           05  RUNTML                   COMP PIC S9(4).
+           05  RUNTMF                   PIC X.
+           05  FILLER REDEFINES RUNTMF.
+               10  RUNTMA               PIC X.
+           05  RUNTMI                   PIC X(06).
+           05  RFROML                   COMP PIC S9(4).
+           05  RFROMF                   PIC X.
+           05  FILLER REDEFINES RFROMF.
+               10  RFROMA               PIC X.
+           05  RFROMI                   PIC X(09).
+           05  RTOL                     COMP PIC S9(4).
+           05  RTOF                     PIC X.
+           05  FILLER REDEFINES RTOF.
+               10  RTOA                 PIC X.
+           05  RTOI                     PIC X(09).
+           05  TOTALL                   COMP PIC S9(4).
+           05  TOTALF                   PIC X.
+           05  FILLER REDEFINES TOTALF.
+               10  TOTALA               PIC X.
+           05  TOTALI                   PIC X(12).
+           05  ENTTYPL                  COMP PIC S9(4).
+           05  ENTTYPF                  PIC X.
+           05  FILLER REDEFINES ENTTYPF.
+               10  ENTTYPA              PIC X.
+           05  ENTTYPI                  PIC X(01).
+           05  MSGL                     COMP PIC S9(4).
+           05  MSGF                     PIC X.
+           05  FILLER REDEFINES MSGF.
+               10  MSGA                 PIC X.
+           05  MSGI                     PIC X(79).
+
+       01  MYFINQMO REDEFINES MYFINQMI.
+           05  FILLER                   PIC X(12).
+           05  FILLER                   PIC X(03).
+           05  RUNIDO                   PIC X(08).
+           05  FILLER                   PIC X(03).
+           05  RUNDTO                   PIC X(08).
+           05  FILLER                   PIC X(03).
+           05  RUNTMO                   PIC X(06).
+           05  FILLER                   PIC X(03).
+           05  RFROMO                   PIC X(09).
+           05  FILLER                   PIC X(03).
+           05  RTOO                     PIC X(09).
+           05  FILLER                   PIC X(03).
+           05  TOTALO                   PIC X(12).
+           05  FILLER                   PIC X(03).
+           05  ENTTYPO                  PIC X(01).
+           05  FILLER                   PIC X(03).
+           05  MSGO                     PIC X(79).
