@@ -1,34 +1,161 @@
-//MYCOBJOB JOB (COBOL),                                              
-//             'HELLO WORLD',                                        
-//             CLASS=A,                                              
-//             MSGCLASS=X,                                           
-//             REGION=8M,TIME=1440,                                  
-//             MSGLEVEL=(1,1)                                        
-//*                                                                  
-//*                                                                  
-//HELLO    EXEC COBUCG,                                              
-//         PARM.COB='FLAGW,LOAD,SUPMAP,SIZE=2048K,BUF=1024K'         
-//COB.SYSPUNCH DD DUMMY                                              
-//COB.SYSIN    DD *                                                  
-   10  IDENTIFICATION DIVISION.                                      
-   20  PROGRAM-ID. 'MYFIRSTCBL'.                                     
-   30  ENVIRONMENT DIVISION.                                         
-   40  DATA DIVISION.                                                
-       WORKING-STORAGE SECTION.                                      
-   60    01  NUM1      PIC 9 VALUE 0.                                
-   70    01  NUM2      PIC 9 VALUE 0.                                
-   50  PROCEDURE DIVISION.                                           
-   60      PERFORM ADDITION UNTIL NUM1 > 9.                           
-   70      DISPLAY 'SUM:' NUM2.                                      
-   80      STOP RUN.                                                 
-   90  ADDITION.
-                                                        
-  100      COMPUTE NUM1 = NUM1 + 1.                                            
-  110      ADD NUM1 TO NUM2.                                         
-/*                                                                   
-//COB.SYSLIB   DD DSNAME=SYS1.COBLIB,DISP=SHR                        
-//GO.SYSOUT   DD SYSOUT=*,DCB=(RECFM=FBA,LRECL=161,BLKSIZE=16100)    
-//GO.SYSIN    DD *                                                   
-    2000                                                             
-/*                                                                   
-//                                 
\ No newline at end of file
+//MYCOBJOB JOB (COBOL),
+//             'HELLO WORLD',
+//             CLASS=A,
+//             MSGCLASS=X,
+//             REGION=8M,TIME=1440,
+//             MSGLEVEL=(1,1)
+//*
+//*  MYFIRSTCBL - WORKED EXAMPLE, SUMS ONE RANGE READ FROM THE
+//*  GO.PARMFILE DATA SET (SEE COPYBOOK PARMREC IN
+//*  HLASM/COBOL/COPYBOOKS) INSTEAD OF A LITERAL PUNCHED ON
+//*  GO.SYSIN.
+//*
+//HELLO    EXEC COBUCG,
+//         PARM.COB='FLAGW,LOAD,SUPMAP,SIZE=2048K,BUF=1024K'
+//COB.SYSPUNCH DD DUMMY
+//COB.SYSIN    DD *
+   10  IDENTIFICATION DIVISION.
+   20  PROGRAM-ID. 'MYFIRSTCBL'.
+   30 *****************************************************************
+   40 * MYFIRSTCBL - WORKED EXAMPLE: SUMS A SINGLE RANGE READ FROM     *
+   50 *              PARMFILE (SEE HLASM/COBOL/SUM-OF-ONE-TO-TEN.CBL). *
+   60 *              THE RANGE NO LONGER RIDES ON A GO.SYSIN LITERAL.  *
+   70 *****************************************************************
+   80  ENVIRONMENT DIVISION.
+   90  INPUT-OUTPUT SECTION.
+  100  FILE-CONTROL.
+  110      SELECT PARMFILE ASSIGN TO PARMFILE
+  120          FILE STATUS IS WS-PARM-STATUS.
+  130      SELECT RPTFILE ASSIGN TO RPTFILE
+  140          FILE STATUS IS WS-RPT-STATUS.
+  150  DATA DIVISION.
+  160  FILE SECTION.
+  170  FD  PARMFILE
+  180      RECORDING MODE F
+  190      LABEL RECORDS STANDARD.
+  200      COPY PARMREC.
+  210  FD  RPTFILE
+  220      RECORDING MODE F
+  230      LABEL RECORDS STANDARD.
+  240      COPY RPTLINES.
+  250  WORKING-STORAGE SECTION.
+  260  01  WS-PARM-STATUS               PIC X(02) VALUE '00'.
+  270  01  WS-RPT-STATUS                PIC X(02) VALUE '00'.
+  280  01  NUM1                         PIC S9(4) COMP-3 VALUE 0.
+  290  01  NUM2                         PIC S9(4) COMP-3 VALUE 0.
+  300  01  WS-RANGE-VALID-SW            PIC X(01) VALUE 'Y'.
+  310      88  WS-RANGE-OK              VALUE 'Y'.
+  320      88  WS-RANGE-BAD             VALUE 'N'.
+  330  01  WS-MAX-AUTHORIZED-RANGE      PIC 9(09) VALUE 001000000.
+  340  01  WS-EDIT-ERROR-TEXT           PIC X(60) VALUE SPACES.
+  350  01  WS-OVERFLOW-SW               PIC X(01) VALUE 'N'.
+  360      88  WS-OVERFLOW-DETECTED     VALUE 'Y'.
+  370  PROCEDURE DIVISION.
+  380  MAINLINE.
+  390      OPEN INPUT PARMFILE.
+  400      IF WS-PARM-STATUS NOT = '00'
+  410          DISPLAY 'MYFIRSTCBL: UNABLE TO OPEN PARMFILE - STATUS '
+  420              WS-PARM-STATUS
+  430          MOVE 16 TO RETURN-CODE
+  440          STOP RUN
+  450      END-IF.
+  460      READ PARMFILE
+  470          AT END
+  480              DISPLAY 'MYFIRSTCBL: PARMFILE IS EMPTY'
+  490              MOVE 16 TO RETURN-CODE
+  500              CLOSE PARMFILE
+  510              STOP RUN
+  520      END-READ.
+  530      OPEN OUTPUT RPTFILE.
+  540      IF WS-RPT-STATUS NOT = '00'
+  550          DISPLAY 'MYFIRSTCBL: UNABLE TO OPEN RPTFILE - STATUS '
+  560              WS-RPT-STATUS
+  570          MOVE 16 TO RETURN-CODE
+  580          CLOSE PARMFILE
+  590          STOP RUN
+  600      END-IF.
+  610      PERFORM EDIT-PARAMETER.
+  620      IF WS-RANGE-BAD
+  630          MOVE 12 TO RETURN-CODE
+  640          PERFORM WRITE-REPORT-ERROR
+  650      ELSE
+  660          PERFORM WRITE-REPORT-HEADING
+  665          COMPUTE NUM1 = PARM-RANGE-FROM - 1
+  670          PERFORM ADDITION UNTIL NUM1 = PARM-RANGE-TO
+  680              OR WS-OVERFLOW-DETECTED
+  690          IF WS-OVERFLOW-DETECTED
+  700              PERFORM WRITE-REPORT-ERROR
+  710          ELSE
+  720              PERFORM WRITE-REPORT-TOTAL
+  730          END-IF
+  740      END-IF.
+  750      CLOSE PARMFILE.
+  760      CLOSE RPTFILE.
+  770      STOP RUN.
+  780  EDIT-PARAMETER.
+  790      SET WS-RANGE-OK TO TRUE.
+  800      IF PARM-RANGE-FROM IS NOT NUMERIC
+  810          OR PARM-RANGE-TO IS NOT NUMERIC
+  820          SET WS-RANGE-BAD TO TRUE
+  830          MOVE 'RANGE VALUE NOT NUMERIC' TO WS-EDIT-ERROR-TEXT
+  840      ELSE
+  850          IF PARM-RANGE-FROM > PARM-RANGE-TO
+  860              SET WS-RANGE-BAD TO TRUE
+  870              MOVE 'RANGE-FROM EXCEEDS RANGE-TO' TO
+  880                  WS-EDIT-ERROR-TEXT
+  890          ELSE
+  900              IF PARM-RANGE-TO > WS-MAX-AUTHORIZED-RANGE
+  910                  SET WS-RANGE-BAD TO TRUE
+  920                  MOVE 'RANGE EXCEEDS AUTH BOUND' TO
+  930                      WS-EDIT-ERROR-TEXT
+  940              END-IF
+  950          END-IF
+  960      END-IF.
+  970      IF WS-RANGE-BAD
+  980          DISPLAY 'MYFIRSTCBL: ' WS-EDIT-ERROR-TEXT
+  990      END-IF.
+ 1000  WRITE-REPORT-HEADING.
+ 1010      STRING FUNCTION CURRENT-DATE (1:4) '-'
+ 1020          FUNCTION CURRENT-DATE (5:2) '-'
+ 1030          FUNCTION CURRENT-DATE (7:2)
+ 1040          DELIMITED BY SIZE INTO RPT-H1-RUN-DATE.
+ 1050      WRITE RPT-HEADING-1.
+ 1060      MOVE PARM-RUN-ID TO RPT-H2-RUN-ID.
+ 1070      MOVE PARM-RANGE-FROM TO RPT-H2-RANGE-FROM.
+ 1080      MOVE PARM-RANGE-TO TO RPT-H2-RANGE-TO.
+ 1090      WRITE RPT-HEADING-2.
+ 1100  WRITE-REPORT-TOTAL.
+ 1110      MOVE NUM2 TO RPT-TOT-VALUE.
+ 1120      WRITE RPT-TOTAL-LINE.
+ 1130  WRITE-REPORT-ERROR.
+ 1140      MOVE WS-EDIT-ERROR-TEXT TO RPT-ERR-TEXT.
+ 1150      WRITE RPT-ERROR-LINE.
+ 1160  ADDITION.
+ 1170      COMPUTE NUM1 = NUM1 + 1
+ 1180          ON SIZE ERROR
+ 1190              DISPLAY 'MYFIRSTCBL: NUM1 OVERFLOW'
+ 1200              MOVE 'ACCUMULATOR OVERFLOW' TO WS-EDIT-ERROR-TEXT
+ 1210              SET WS-OVERFLOW-DETECTED TO TRUE
+ 1220              MOVE 16 TO RETURN-CODE
+ 1230      END-COMPUTE.
+ 1240      IF NOT WS-OVERFLOW-DETECTED
+ 1250          ADD NUM1 TO NUM2
+ 1260              ON SIZE ERROR
+ 1270                  DISPLAY 'MYFIRSTCBL: NUM2 OVERFLOW'
+ 1280                  MOVE 'ACCUMULATOR OVERFLOW' TO WS-EDIT-ERROR-TEXT
+ 1290                  SET WS-OVERFLOW-DETECTED TO TRUE
+ 1300                  MOVE 16 TO RETURN-CODE
+ 1310          END-ADD
+ 1320      END-IF.
+/*
+//COB.SYSLIB   DD DSNAME=SYS1.COBLIB,DISP=SHR
+//             DD DSNAME=USER.MYCOBJOB.COPYLIB,DISP=SHR
+//GO.SYSOUT   DD SYSOUT=*,DCB=(RECFM=FBA,LRECL=161,BLKSIZE=16100)
+//GO.PARMFILE DD *
+RUN00002N000000001000000010AANONE00000000000000000000000000000000000000000000000
+/*
+//GO.RPTFILE  DD DSNAME=USER.MYCOBJOB.HELLO.RPTFILE,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA,
+//             DCB=(RECFM=FBA,LRECL=78,BLKSIZE=7800)
+//
