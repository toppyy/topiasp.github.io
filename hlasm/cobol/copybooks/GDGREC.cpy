@@ -0,0 +1,17 @@
+      *****************************************************************
+      * GDGREC      - MYFIRSTCBL GDG TREND-ARCHIVE RECORD              *
+      *               ONE RECORD WRITTEN TO THE CURRENT GENERATION OF  *
+      *               THE MYCOBJOB TOTALS GDG BASE EVERY RUN, NORMAL   *
+      *               OR REVERSAL.                                    *
+      *****************************************************************
+       01  GDG-RECORD.
+           05  GDG-RUN-ID               PIC X(08).
+           05  GDG-RUN-DATE             PIC X(08).
+           05  GDG-RANGE-FROM           PIC 9(09).
+           05  GDG-RANGE-TO             PIC 9(09).
+           05  GDG-FINAL-TOTAL          PIC S9(9) COMP-3.
+           05  GDG-ENTRY-TYPE           PIC X(01).
+               88  GDG-ENTRY-NORMAL     VALUE 'N'.
+               88  GDG-ENTRY-REVERSAL   VALUE 'R'.
+           05  GDG-REVERSAL-OF-RUN-ID   PIC X(08).
+           05  FILLER                   PIC X(02).
