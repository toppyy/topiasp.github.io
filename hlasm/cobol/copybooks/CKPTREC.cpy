@@ -0,0 +1,27 @@
+      *****************************************************************
+      * CKPTREC     - MYFIRSTCBL CHECKPOINT RECORD                     *
+      *               WRITTEN PERIODICALLY BY THE ADDITION PARAGRAPH   *
+      *               SO A KILLED RUN CAN BE RESTARTED FROM THE LAST   *
+      *               SAVE POINT INSTEAD OF FROM CNT/NUM1 = 0. THE     *
+      *               RECORD IS LEFT IN PLACE (CKPT-STATUS SET TO     *
+      *               COMPLETE, NOT DELETED) ONCE A RANGE FINISHES SO  *
+      *               A RUN-ID LEFT IN A RESUBMITTED PARMFILE BY       *
+      *               MISTAKE IS RECOGNIZED AS ALREADY DONE INSTEAD OF *
+      *               BEING SILENTLY REPROCESSED AND DOUBLE-POSTED.   *
+      *****************************************************************
+       01  CKPT-RECORD.
+           05  CKPT-RUN-ID              PIC X(08).
+           05  CKPT-STATUS              PIC X(01).
+               88  CKPT-STATUS-IN-PROGRESS VALUE 'I'.
+               88  CKPT-STATUS-COMPLETE  VALUE 'C'.
+           05  CKPT-RANGE-FROM          PIC 9(09).
+           05  CKPT-RANGE-TO            PIC 9(09).
+           05  CKPT-CATEGORY-CODE       PIC X(02).
+           05  CKPT-CNT                 PIC S9(9) COMP-3.
+           05  CKPT-MYSUM               PIC S9(9) COMP-3.
+           05  CKPT-ITER-COUNT          PIC 9(09).
+           05  CKPT-CAT-COUNT           PIC 9(02).
+           05  CKPT-CAT-TABLE.
+               10  CKPT-CAT-ENTRY OCCURS 10 TIMES.
+                   15  CKPT-CAT-CODE    PIC X(02).
+                   15  CKPT-CAT-TOTAL   PIC S9(9) COMP-3.
