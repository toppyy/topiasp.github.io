@@ -0,0 +1,22 @@
+      *****************************************************************
+      * PARMREC     - MYFIRSTCBL PARAMETER RECORD                     *
+      *               ONE RECORD PER RANGE TO BE ACCUMULATED, READ     *
+      *               FROM THE PARMFILE DATA SET INSTEAD OF PUNCHING   *
+      *               THE RANGE INTO GO.SYSIN. SHARED BY EVERY         *
+      *               PROGRAM THAT READS OR WRITES A PARAMETER RECORD  *
+      *               SO THE LAYOUT IS DEFINED IN EXACTLY ONE PLACE.  *
+      *               PARM-MODE-REVERSE POSTS AN OFFSETTING AUDIT/GDG/ *
+      *               INQUIRY ENTRY FOR THE RUN NAMED IN               *
+      *               PARM-REVERSAL-RUN-ID INSTEAD OF ACCUMULATING A   *
+      *               NEW RANGE.                                      *
+      *****************************************************************
+       01  PARM-RECORD.
+           05  PARM-RUN-ID              PIC X(08).
+           05  PARM-MODE                PIC X(01).
+               88  PARM-MODE-NORMAL     VALUE 'N'.
+               88  PARM-MODE-REVERSE    VALUE 'R'.
+           05  PARM-RANGE-FROM          PIC 9(09).
+           05  PARM-RANGE-TO            PIC 9(09).
+           05  PARM-CATEGORY-CODE       PIC X(02).
+           05  PARM-REVERSAL-RUN-ID     PIC X(08).
+           05  FILLER                   PIC X(43).
