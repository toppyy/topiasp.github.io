@@ -0,0 +1,19 @@
+      *****************************************************************
+      * AUDITREC    - MYFIRSTCBL CONTROL-TOTAL / AUDIT RECORD          *
+      *               ONE RECORD WRITTEN TO THE AUDIT DATA SET FOR     *
+      *               EVERY RANGE PROCESSED, NORMAL OR REVERSAL.      *
+      *****************************************************************
+       01  AUDIT-RECORD.
+           05  AUD-JOB-NAME             PIC X(08).
+           05  AUD-RUN-ID               PIC X(08).
+           05  AUD-RUN-DATE             PIC X(08).
+           05  AUD-RUN-TIME             PIC X(06).
+           05  AUD-RANGE-FROM           PIC 9(09).
+           05  AUD-RANGE-TO             PIC 9(09).
+           05  AUD-FINAL-TOTAL          PIC S9(9) COMP-3.
+           05  AUD-ITERATIONS           PIC 9(09).
+           05  AUD-ENTRY-TYPE           PIC X(01).
+               88  AUD-ENTRY-NORMAL     VALUE 'N'.
+               88  AUD-ENTRY-REVERSAL   VALUE 'R'.
+           05  AUD-REVERSAL-OF-RUN-ID   PIC X(08).
+           05  FILLER                   PIC X(12).
