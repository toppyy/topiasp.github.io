@@ -0,0 +1,47 @@
+      *****************************************************************
+      * RPTLINES    - MYFIRSTCBL REPORT LAYOUT                         *
+      *               HEADING AND DETAIL LINES FOR THE RPTOUT DD.      *
+      *               FIRST BYTE OF EACH LINE IS ASA CARRIAGE CONTROL. *
+      *****************************************************************
+       01  RPT-HEADING-1.
+           05  RPT-H1-CC                PIC X(01) VALUE '1'.
+           05  FILLER                   PIC X(10) VALUE SPACES.
+           05  FILLER                   PIC X(30)
+                   VALUE 'MYFIRSTCBL - ACCUMULATION RUN'.
+           05  FILLER                   PIC X(10) VALUE SPACES.
+           05  RPT-H1-RUN-DATE          PIC X(10).
+
+       01  RPT-HEADING-2.
+           05  RPT-H2-CC                PIC X(01) VALUE SPACE.
+           05  FILLER                   PIC X(10) VALUE SPACES.
+           05  FILLER                   PIC X(08) VALUE 'RUN ID: '.
+           05  RPT-H2-RUN-ID            PIC X(08).
+           05  FILLER                   PIC X(06) VALUE SPACES.
+           05  FILLER                   PIC X(08) VALUE 'RANGE: '.
+           05  RPT-H2-RANGE-FROM        PIC ZZZZZZZZ9.
+           05  FILLER                   PIC X(04) VALUE ' TO '.
+           05  RPT-H2-RANGE-TO          PIC ZZZZZZZZ9.
+
+       01  RPT-HEADING-3.
+           05  RPT-H3-CC                PIC X(01) VALUE SPACE.
+           05  FILLER                   PIC X(10) VALUE SPACES.
+           05  FILLER                   PIC X(10) VALUE 'CATEGORY'.
+           05  FILLER                   PIC X(10) VALUE 'SUBTOTAL'.
+
+       01  RPT-CATEGORY-LINE.
+           05  RPT-CAT-CC               PIC X(01) VALUE SPACE.
+           05  FILLER                   PIC X(10) VALUE SPACES.
+           05  RPT-CAT-CODE             PIC X(10).
+           05  RPT-CAT-TOTAL            PIC ---,---,--9.
+
+       01  RPT-TOTAL-LINE.
+           05  RPT-TOT-CC               PIC X(01) VALUE SPACE.
+           05  FILLER                   PIC X(10) VALUE SPACES.
+           05  FILLER                   PIC X(12) VALUE 'GRAND TOTAL:'.
+           05  RPT-TOT-VALUE            PIC ---,---,--9.
+
+       01  RPT-ERROR-LINE.
+           05  RPT-ERR-CC               PIC X(01) VALUE SPACE.
+           05  FILLER                   PIC X(10) VALUE SPACES.
+           05  FILLER                   PIC X(07) VALUE '*ERROR*'.
+           05  RPT-ERR-TEXT             PIC X(60).
