@@ -0,0 +1,532 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. 'MYFIRSTCBL'.
+      *****************************************************************
+      * MYFIRSTCBL - ACCUMULATION ENGINE.                              *
+      *              COMPILED AND RUN AS THE "BUILD" STEP OF           *
+      *              MYCOBJOB (SEE HLASM/COBOL/SUM-2.CBL).             *
+      *              READS ONE OR MORE RANGES TO ACCUMULATE FROM       *
+      *              PARMFILE, LOOPING UNTIL PARMFILE IS EXHAUSTED SO  *
+      *              A BATCH OF RANGES CAN RUN IN ONE SUBMISSION.      *
+      *              CHECKPOINTS THE ADDITION LOOP, KEYED BY EACH      *
+      *              RANGE'S RUN-ID, SO A KILLED RUN CAN BE RESTARTED  *
+      *              WITH PARM.GO='RESTART' INSTEAD OF RESUBMITTING    *
+      *              EVERY RANGE FROM CNT = 0.                        *
+      *              EACH COMPLETED RANGE IS ALSO POSTED TO INQFILE,   *
+      *              A KEYED LOOKUP OF THE LATEST TOTAL PER RUN-ID     *
+      *              THAT THE MYFINQ CICS TRANSACTION READS ONLINE     *
+      *              (SEE HLASM/CICS).                                *
+      *              A PARAMETER RECORD WITH PARM-MODE-REVERSE SET     *
+      *              POSTS AN OFFSETTING AUDIT/GDG/INQUIRY ENTRY FOR   *
+      *              THE PRIOR RUN NAMED IN PARM-REVERSAL-RUN-ID       *
+      *              INSTEAD OF ACCUMULATING A NEW RANGE, SO A BAD RUN *
+      *              CAN BE BACKED OUT WITHOUT HAND-EDITING THE AUDIT  *
+      *              OR GDG HISTORY.                                  *
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PARMFILE ASSIGN TO PARMFILE
+               FILE STATUS IS WS-PARM-STATUS.
+
+           SELECT CKPTFILE ASSIGN TO CKPTFILE
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CKPT-RUN-ID
+               FILE STATUS IS WS-CKPT-STATUS.
+
+           SELECT RPTFILE ASSIGN TO RPTFILE
+               FILE STATUS IS WS-RPT-STATUS.
+
+           SELECT AUDITFILE ASSIGN TO AUDITFILE
+               FILE STATUS IS WS-AUDIT-STATUS.
+
+           SELECT GDGFILE ASSIGN TO GDGFILE
+               FILE STATUS IS WS-GDG-STATUS.
+
+           SELECT INQFILE ASSIGN TO INQFILE
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS INQ-RUN-ID
+               FILE STATUS IS WS-INQ-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PARMFILE
+           RECORDING MODE F
+           LABEL RECORDS STANDARD.
+           COPY PARMREC.
+
+       FD  CKPTFILE
+           RECORDING MODE F
+           LABEL RECORDS STANDARD.
+           COPY CKPTREC.
+
+       FD  RPTFILE
+           RECORDING MODE F
+           LABEL RECORDS STANDARD.
+           COPY RPTLINES.
+
+       FD  AUDITFILE
+           RECORDING MODE F
+           LABEL RECORDS STANDARD.
+           COPY AUDITREC.
+
+       FD  GDGFILE
+           RECORDING MODE F
+           LABEL RECORDS STANDARD.
+           COPY GDGREC.
+
+       FD  INQFILE
+           RECORDING MODE F
+           LABEL RECORDS STANDARD.
+           COPY AUDITREC REPLACING
+               ==AUDIT-RECORD==      BY ==INQ-RECORD==
+               ==AUD-JOB-NAME==      BY ==INQ-JOB-NAME==
+               ==AUD-RUN-ID==        BY ==INQ-RUN-ID==
+               ==AUD-RUN-DATE==      BY ==INQ-RUN-DATE==
+               ==AUD-RUN-TIME==      BY ==INQ-RUN-TIME==
+               ==AUD-RANGE-FROM==    BY ==INQ-RANGE-FROM==
+               ==AUD-RANGE-TO==      BY ==INQ-RANGE-TO==
+               ==AUD-FINAL-TOTAL==   BY ==INQ-FINAL-TOTAL==
+               ==AUD-ITERATIONS==    BY ==INQ-ITERATIONS==
+               ==AUD-ENTRY-TYPE==    BY ==INQ-ENTRY-TYPE==
+               ==AUD-ENTRY-NORMAL==  BY ==INQ-ENTRY-NORMAL==
+               ==AUD-ENTRY-REVERSAL== BY ==INQ-ENTRY-REVERSAL==
+               ==AUD-REVERSAL-OF-RUN-ID==
+                   BY ==INQ-REVERSAL-OF-RUN-ID==.
+
+       WORKING-STORAGE SECTION.
+       01  WS-PARM-STATUS               PIC X(02) VALUE '00'.
+       01  WS-CKPT-STATUS               PIC X(02) VALUE '00'.
+       01  WS-RPT-STATUS                PIC X(02) VALUE '00'.
+       01  WS-AUDIT-STATUS              PIC X(02) VALUE '00'.
+       01  WS-GDG-STATUS                PIC X(02) VALUE '00'.
+       01  WS-INQ-STATUS                PIC X(02) VALUE '00'.
+       01  CNT                          PIC S9(9) COMP-3 VALUE 0.
+       01  MYSUM                        PIC S9(9) COMP-3 VALUE 0.
+       01  WS-RESTART-SW                PIC X(01) VALUE 'N'.
+           88  WS-RESTART-REQUESTED     VALUE 'Y'.
+       01  WS-CKPT-FOUND-SW             PIC X(01) VALUE 'N'.
+           88  WS-CKPT-FOUND            VALUE 'Y'.
+       01  WS-CKPT-DONE-SW              PIC X(01) VALUE 'N'.
+           88  WS-CKPT-ALREADY-DONE     VALUE 'Y'.
+       01  WS-CHECKPOINT-INTERVAL       PIC 9(05) VALUE 01000.
+       01  WS-RANGE-VALID-SW            PIC X(01) VALUE 'Y'.
+           88  WS-RANGE-OK              VALUE 'Y'.
+           88  WS-RANGE-BAD             VALUE 'N'.
+       01  WS-MAX-AUTHORIZED-RANGE      PIC 9(09) VALUE 001000000.
+       01  WS-EDIT-ERROR-TEXT           PIC X(60) VALUE SPACES.
+       01  WS-CAT-COUNT                 PIC 9(02) VALUE 0.
+       01  WS-CAT-TABLE.
+           05  WS-CAT-ENTRY OCCURS 10 TIMES.
+               10  WS-CAT-CODE          PIC X(02).
+               10  WS-CAT-TOTAL         PIC S9(9) COMP-3.
+       01  WS-CAT-FOUND-SW              PIC X(01) VALUE 'N'.
+           88  WS-CAT-FOUND             VALUE 'Y'.
+       01  WS-SUB                       PIC 9(02) VALUE 0.
+       01  WS-OVERFLOW-SW               PIC X(01) VALUE 'N'.
+           88  WS-OVERFLOW-DETECTED     VALUE 'Y'.
+       01  WS-PARM-EOF-SW               PIC X(01) VALUE 'N'.
+           88  WS-PARM-EOF              VALUE 'Y'.
+       01  WS-RANGE-COUNT               PIC 9(05) VALUE 0.
+       01  WS-REV-RANGE-FROM            PIC 9(09) VALUE 0.
+       01  WS-REV-RANGE-TO              PIC 9(09) VALUE 0.
+       01  WS-REV-ITERATIONS            PIC 9(09) VALUE 0.
+
+       LINKAGE SECTION.
+       01  LS-PARM-DATA.
+           05  LS-PARM-LEN              PIC S9(04) COMP.
+           05  LS-PARM-TEXT             PIC X(08).
+
+       PROCEDURE DIVISION USING LS-PARM-DATA.
+
+       MAINLINE.
+           PERFORM INITIALIZATION.
+           PERFORM PROCESS-RANGE UNTIL WS-PARM-EOF.
+           IF WS-RANGE-COUNT = 0
+               DISPLAY 'MYFIRSTCBL: PARMFILE IS EMPTY'
+               MOVE 16 TO RETURN-CODE
+           ELSE
+               PERFORM WRITE-REPORT-CATEGORIES
+           END-IF.
+           PERFORM TERMINATION.
+           STOP RUN.
+
+       INITIALIZATION.
+           IF LS-PARM-LEN > 0
+               AND LS-PARM-TEXT (1:7) = 'RESTART'
+               SET WS-RESTART-REQUESTED TO TRUE
+           END-IF.
+           OPEN INPUT PARMFILE.
+           IF WS-PARM-STATUS NOT = '00'
+               DISPLAY 'MYFIRSTCBL: UNABLE TO OPEN PARMFILE - STATUS '
+                   WS-PARM-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+           OPEN OUTPUT RPTFILE.
+           IF WS-RPT-STATUS NOT = '00'
+               DISPLAY 'MYFIRSTCBL: UNABLE TO OPEN RPTFILE - STATUS '
+                   WS-RPT-STATUS
+               MOVE 16 TO RETURN-CODE
+               CLOSE PARMFILE
+               STOP RUN
+           END-IF.
+           OPEN OUTPUT AUDITFILE.
+           IF WS-AUDIT-STATUS NOT = '00'
+               DISPLAY 'MYFIRSTCBL: UNABLE TO OPEN AUDITFILE - STATUS '
+                   WS-AUDIT-STATUS
+               MOVE 16 TO RETURN-CODE
+               CLOSE PARMFILE
+               CLOSE RPTFILE
+               STOP RUN
+           END-IF.
+           OPEN OUTPUT GDGFILE.
+           IF WS-GDG-STATUS NOT = '00'
+               DISPLAY 'MYFIRSTCBL: UNABLE TO OPEN GDGFILE - STATUS '
+                   WS-GDG-STATUS
+               MOVE 16 TO RETURN-CODE
+               CLOSE PARMFILE
+               CLOSE RPTFILE
+               CLOSE AUDITFILE
+               STOP RUN
+           END-IF.
+           IF WS-RESTART-REQUESTED
+               OPEN I-O CKPTFILE
+           ELSE
+               OPEN OUTPUT CKPTFILE
+           END-IF.
+           IF WS-CKPT-STATUS = '35'
+               CLOSE CKPTFILE
+               OPEN OUTPUT CKPTFILE
+           END-IF.
+           IF WS-CKPT-STATUS NOT = '00'
+               DISPLAY 'MYFIRSTCBL: UNABLE TO OPEN CKPTFILE - STATUS '
+                   WS-CKPT-STATUS
+               MOVE 16 TO RETURN-CODE
+               CLOSE PARMFILE
+               CLOSE RPTFILE
+               CLOSE AUDITFILE
+               CLOSE GDGFILE
+               STOP RUN
+           END-IF.
+           OPEN I-O INQFILE.
+           IF WS-INQ-STATUS = '35'
+               CLOSE INQFILE
+               OPEN OUTPUT INQFILE
+           END-IF.
+           IF WS-INQ-STATUS NOT = '00'
+               DISPLAY 'MYFIRSTCBL: UNABLE TO OPEN INQFILE - STATUS '
+                   WS-INQ-STATUS
+               MOVE 16 TO RETURN-CODE
+               CLOSE PARMFILE
+               CLOSE CKPTFILE
+               CLOSE RPTFILE
+               CLOSE AUDITFILE
+               CLOSE GDGFILE
+               STOP RUN
+           END-IF.
+
+       PROCESS-RANGE.
+           READ PARMFILE
+               AT END
+                   SET WS-PARM-EOF TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-RANGE-COUNT
+                   PERFORM PROCESS-ONE-RANGE
+           END-READ.
+
+       PROCESS-ONE-RANGE.
+           SET WS-OVERFLOW-SW TO 'N'.
+           SET WS-CKPT-DONE-SW TO 'N'.
+           PERFORM EDIT-PARAMETER.
+           IF WS-RANGE-BAD
+               IF RETURN-CODE < 12
+                   MOVE 12 TO RETURN-CODE
+               END-IF
+               PERFORM WRITE-REPORT-ERROR
+           ELSE
+               IF PARM-MODE-REVERSE
+                   PERFORM PROCESS-REVERSAL
+               ELSE
+                   PERFORM WRITE-REPORT-HEADING
+                   SET WS-CKPT-FOUND-SW TO 'N'
+                   IF WS-RESTART-REQUESTED
+                       PERFORM READ-CHECKPOINT
+                   END-IF
+                   IF WS-CKPT-ALREADY-DONE
+                       MOVE 'RUN ALREADY COMPLETED - SKIPPED ON RESTART'
+                           TO WS-EDIT-ERROR-TEXT
+                       DISPLAY 'MYFIRSTCBL: RUN ' PARM-RUN-ID ' - '
+                           WS-EDIT-ERROR-TEXT
+                       PERFORM WRITE-REPORT-ERROR
+                       IF RETURN-CODE < 4
+                           MOVE 4 TO RETURN-CODE
+                       END-IF
+                   ELSE
+                       IF NOT WS-CKPT-FOUND
+                           COMPUTE CNT = PARM-RANGE-FROM - 1
+                           MOVE 0 TO MYSUM
+                           PERFORM TAKE-CHECKPOINT
+                       END-IF
+                       PERFORM ADDITION UNTIL CNT = PARM-RANGE-TO
+                           OR WS-OVERFLOW-DETECTED
+                       IF WS-OVERFLOW-DETECTED
+                           PERFORM WRITE-REPORT-ERROR
+                       ELSE
+                           PERFORM POST-CATEGORY-TOTAL
+                           PERFORM WRITE-REPORT-TOTAL
+                           PERFORM WRITE-AUDIT-RECORD
+                           PERFORM WRITE-GDG-RECORD
+                           PERFORM WRITE-INQUIRY-RECORD
+                           PERFORM MARK-CHECKPOINT-COMPLETE
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+
+       PROCESS-REVERSAL.
+           MOVE PARM-REVERSAL-RUN-ID TO INQ-RUN-ID.
+           READ INQFILE
+               INVALID KEY
+                   MOVE 'REVERSAL: ORIGINAL RUN NOT ON INQFILE' TO
+                       WS-EDIT-ERROR-TEXT
+                   PERFORM WRITE-REPORT-ERROR
+                   IF RETURN-CODE < 12
+                       MOVE 12 TO RETURN-CODE
+                   END-IF
+               NOT INVALID KEY
+                   MOVE INQ-RANGE-FROM TO WS-REV-RANGE-FROM
+                   MOVE INQ-RANGE-TO TO WS-REV-RANGE-TO
+                   MOVE INQ-ITERATIONS TO WS-REV-ITERATIONS
+                   PERFORM WRITE-REPORT-HEADING
+                   COMPUTE MYSUM = 0 - INQ-FINAL-TOTAL
+                   PERFORM POST-CATEGORY-TOTAL
+                   PERFORM WRITE-REPORT-TOTAL
+                   PERFORM WRITE-AUDIT-RECORD
+                   PERFORM WRITE-GDG-RECORD
+                   PERFORM WRITE-INQUIRY-RECORD
+           END-READ.
+
+       EDIT-PARAMETER.
+           SET WS-RANGE-OK TO TRUE.
+           IF PARM-RANGE-FROM IS NOT NUMERIC
+               OR PARM-RANGE-TO IS NOT NUMERIC
+               SET WS-RANGE-BAD TO TRUE
+               MOVE 'RANGE VALUE NOT NUMERIC' TO WS-EDIT-ERROR-TEXT
+           ELSE
+               IF PARM-RANGE-FROM > PARM-RANGE-TO
+                   SET WS-RANGE-BAD TO TRUE
+                   MOVE 'RANGE-FROM EXCEEDS RANGE-TO' TO
+                       WS-EDIT-ERROR-TEXT
+               ELSE
+                   IF PARM-RANGE-TO > WS-MAX-AUTHORIZED-RANGE
+                       SET WS-RANGE-BAD TO TRUE
+                       MOVE 'RANGE EXCEEDS AUTHORIZED BOUND' TO
+                           WS-EDIT-ERROR-TEXT
+                   ELSE
+                       IF PARM-MODE-REVERSE
+                           AND PARM-REVERSAL-RUN-ID = SPACES
+                           SET WS-RANGE-BAD TO TRUE
+                           MOVE 'REVERSAL RUN ID REQUIRED' TO
+                               WS-EDIT-ERROR-TEXT
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+           IF WS-RANGE-BAD
+               DISPLAY 'MYFIRSTCBL: RUN ' PARM-RUN-ID ' - '
+                   WS-EDIT-ERROR-TEXT
+           END-IF.
+
+       WRITE-REPORT-HEADING.
+           STRING FUNCTION CURRENT-DATE (1:4) '-'
+               FUNCTION CURRENT-DATE (5:2) '-'
+               FUNCTION CURRENT-DATE (7:2)
+               DELIMITED BY SIZE INTO RPT-H1-RUN-DATE.
+           WRITE RPT-HEADING-1.
+           MOVE PARM-RUN-ID TO RPT-H2-RUN-ID.
+           IF PARM-MODE-REVERSE
+               MOVE WS-REV-RANGE-FROM TO RPT-H2-RANGE-FROM
+               MOVE WS-REV-RANGE-TO TO RPT-H2-RANGE-TO
+           ELSE
+               MOVE PARM-RANGE-FROM TO RPT-H2-RANGE-FROM
+               MOVE PARM-RANGE-TO TO RPT-H2-RANGE-TO
+           END-IF.
+           WRITE RPT-HEADING-2.
+
+       WRITE-REPORT-TOTAL.
+           MOVE MYSUM TO RPT-TOT-VALUE.
+           WRITE RPT-TOTAL-LINE.
+
+       POST-CATEGORY-TOTAL.
+           SET WS-CAT-FOUND-SW TO 'N'.
+           PERFORM VARYING WS-SUB FROM 1 BY 1
+                   UNTIL WS-SUB > WS-CAT-COUNT
+               IF WS-CAT-CODE (WS-SUB) = PARM-CATEGORY-CODE
+                   ADD MYSUM TO WS-CAT-TOTAL (WS-SUB)
+                   SET WS-CAT-FOUND-SW TO 'Y'
+               END-IF
+           END-PERFORM.
+           IF NOT WS-CAT-FOUND
+               IF WS-CAT-COUNT < 10
+                   ADD 1 TO WS-CAT-COUNT
+                   MOVE PARM-CATEGORY-CODE TO WS-CAT-CODE (WS-CAT-COUNT)
+                   MOVE MYSUM TO WS-CAT-TOTAL (WS-CAT-COUNT)
+               ELSE
+                   MOVE 'CATEGORY TABLE FULL' TO WS-EDIT-ERROR-TEXT
+                   DISPLAY 'MYFIRSTCBL: ' WS-EDIT-ERROR-TEXT
+                       ' - CODE ' PARM-CATEGORY-CODE ' NOT POSTED'
+                   PERFORM WRITE-REPORT-ERROR
+                   IF RETURN-CODE < 16
+                       MOVE 16 TO RETURN-CODE
+                   END-IF
+               END-IF
+           END-IF.
+
+       WRITE-REPORT-CATEGORIES.
+           WRITE RPT-HEADING-3.
+           PERFORM VARYING WS-SUB FROM 1 BY 1
+                   UNTIL WS-SUB > WS-CAT-COUNT
+               MOVE WS-CAT-CODE (WS-SUB) TO RPT-CAT-CODE
+               MOVE WS-CAT-TOTAL (WS-SUB) TO RPT-CAT-TOTAL
+               WRITE RPT-CATEGORY-LINE
+           END-PERFORM.
+
+       WRITE-REPORT-ERROR.
+           MOVE WS-EDIT-ERROR-TEXT TO RPT-ERR-TEXT.
+           WRITE RPT-ERROR-LINE.
+
+       WRITE-AUDIT-RECORD.
+           MOVE 'MYCOBJOB' TO AUD-JOB-NAME.
+           MOVE PARM-RUN-ID TO AUD-RUN-ID.
+           MOVE FUNCTION CURRENT-DATE (1:8) TO AUD-RUN-DATE.
+           MOVE FUNCTION CURRENT-DATE (9:6) TO AUD-RUN-TIME.
+           MOVE MYSUM TO AUD-FINAL-TOTAL.
+           IF PARM-MODE-REVERSE
+               MOVE WS-REV-RANGE-FROM TO AUD-RANGE-FROM
+               MOVE WS-REV-RANGE-TO TO AUD-RANGE-TO
+               MOVE WS-REV-ITERATIONS TO AUD-ITERATIONS
+               SET AUD-ENTRY-REVERSAL TO TRUE
+               MOVE PARM-REVERSAL-RUN-ID TO AUD-REVERSAL-OF-RUN-ID
+           ELSE
+               MOVE PARM-RANGE-FROM TO AUD-RANGE-FROM
+               MOVE PARM-RANGE-TO TO AUD-RANGE-TO
+               COMPUTE AUD-ITERATIONS = PARM-RANGE-TO - PARM-RANGE-FROM + 1
+               SET AUD-ENTRY-NORMAL TO TRUE
+               MOVE SPACES TO AUD-REVERSAL-OF-RUN-ID
+           END-IF.
+           WRITE AUDIT-RECORD.
+
+       WRITE-GDG-RECORD.
+           MOVE PARM-RUN-ID TO GDG-RUN-ID.
+           MOVE FUNCTION CURRENT-DATE (1:8) TO GDG-RUN-DATE.
+           MOVE MYSUM TO GDG-FINAL-TOTAL.
+           IF PARM-MODE-REVERSE
+               MOVE WS-REV-RANGE-FROM TO GDG-RANGE-FROM
+               MOVE WS-REV-RANGE-TO TO GDG-RANGE-TO
+               SET GDG-ENTRY-REVERSAL TO TRUE
+               MOVE PARM-REVERSAL-RUN-ID TO GDG-REVERSAL-OF-RUN-ID
+           ELSE
+               MOVE PARM-RANGE-FROM TO GDG-RANGE-FROM
+               MOVE PARM-RANGE-TO TO GDG-RANGE-TO
+               SET GDG-ENTRY-NORMAL TO TRUE
+               MOVE SPACES TO GDG-REVERSAL-OF-RUN-ID
+           END-IF.
+           WRITE GDG-RECORD.
+
+       WRITE-INQUIRY-RECORD.
+           MOVE PARM-RUN-ID TO INQ-RUN-ID.
+           MOVE FUNCTION CURRENT-DATE (1:8) TO INQ-RUN-DATE.
+           MOVE FUNCTION CURRENT-DATE (9:6) TO INQ-RUN-TIME.
+           MOVE MYSUM TO INQ-FINAL-TOTAL.
+           IF PARM-MODE-REVERSE
+               MOVE WS-REV-RANGE-FROM TO INQ-RANGE-FROM
+               MOVE WS-REV-RANGE-TO TO INQ-RANGE-TO
+               MOVE WS-REV-ITERATIONS TO INQ-ITERATIONS
+               SET INQ-ENTRY-REVERSAL TO TRUE
+               MOVE PARM-REVERSAL-RUN-ID TO INQ-REVERSAL-OF-RUN-ID
+           ELSE
+               MOVE PARM-RANGE-FROM TO INQ-RANGE-FROM
+               MOVE PARM-RANGE-TO TO INQ-RANGE-TO
+               COMPUTE INQ-ITERATIONS = PARM-RANGE-TO - PARM-RANGE-FROM + 1
+               SET INQ-ENTRY-NORMAL TO TRUE
+               MOVE SPACES TO INQ-REVERSAL-OF-RUN-ID
+           END-IF.
+           WRITE INQ-RECORD
+               INVALID KEY
+                   REWRITE INQ-RECORD
+           END-WRITE.
+
+       READ-CHECKPOINT.
+           MOVE PARM-RUN-ID TO CKPT-RUN-ID.
+           READ CKPTFILE
+               INVALID KEY
+                   SET WS-CKPT-FOUND-SW TO 'N'
+               NOT INVALID KEY
+                   SET WS-CKPT-FOUND-SW TO 'Y'
+                   IF CKPT-STATUS-COMPLETE
+                       SET WS-CKPT-ALREADY-DONE TO TRUE
+                   ELSE
+                       MOVE CKPT-CNT TO CNT
+                       MOVE CKPT-MYSUM TO MYSUM
+                       MOVE CKPT-CAT-COUNT TO WS-CAT-COUNT
+                       MOVE CKPT-CAT-TABLE TO WS-CAT-TABLE
+                   END-IF
+           END-READ.
+
+       TAKE-CHECKPOINT.
+           MOVE PARM-RUN-ID TO CKPT-RUN-ID.
+           SET CKPT-STATUS-IN-PROGRESS TO TRUE.
+           MOVE PARM-RANGE-FROM TO CKPT-RANGE-FROM.
+           MOVE PARM-RANGE-TO TO CKPT-RANGE-TO.
+           MOVE PARM-CATEGORY-CODE TO CKPT-CATEGORY-CODE.
+           MOVE CNT TO CKPT-CNT.
+           MOVE MYSUM TO CKPT-MYSUM.
+           COMPUTE CKPT-ITER-COUNT = CNT - PARM-RANGE-FROM + 1.
+           MOVE WS-CAT-COUNT TO CKPT-CAT-COUNT.
+           MOVE WS-CAT-TABLE TO CKPT-CAT-TABLE.
+           IF WS-CKPT-FOUND
+               REWRITE CKPT-RECORD
+           ELSE
+               WRITE CKPT-RECORD
+                   INVALID KEY
+                       REWRITE CKPT-RECORD
+               END-WRITE
+               SET WS-CKPT-FOUND-SW TO 'Y'
+           END-IF.
+
+       MARK-CHECKPOINT-COMPLETE.
+           SET CKPT-STATUS-COMPLETE TO TRUE.
+           REWRITE CKPT-RECORD.
+
+       ADDITION.
+           ADD 1 TO CNT
+               ON SIZE ERROR
+                   DISPLAY 'MYFIRSTCBL: CNT OVERFLOW'
+                   MOVE 'ACCUMULATOR OVERFLOW' TO WS-EDIT-ERROR-TEXT
+                   SET WS-OVERFLOW-DETECTED TO TRUE
+                   MOVE 16 TO RETURN-CODE
+           END-ADD.
+           IF NOT WS-OVERFLOW-DETECTED
+               ADD CNT TO MYSUM
+                   ON SIZE ERROR
+                       DISPLAY 'MYFIRSTCBL: MYSUM OVERFLOW'
+                       MOVE 'ACCUMULATOR OVERFLOW' TO WS-EDIT-ERROR-TEXT
+                       SET WS-OVERFLOW-DETECTED TO TRUE
+                       MOVE 16 TO RETURN-CODE
+               END-ADD
+           END-IF.
+           IF NOT WS-OVERFLOW-DETECTED
+               IF FUNCTION MOD(CNT WS-CHECKPOINT-INTERVAL) = 0
+                   PERFORM TAKE-CHECKPOINT
+               END-IF
+           END-IF.
+
+       TERMINATION.
+           CLOSE PARMFILE.
+           CLOSE CKPTFILE.
+           CLOSE RPTFILE.
+           CLOSE AUDITFILE.
+           CLOSE GDGFILE.
+           CLOSE INQFILE.
