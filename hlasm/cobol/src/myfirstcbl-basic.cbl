@@ -0,0 +1,144 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. 'MYFIRSTCBL'.
+      *****************************************************************
+      * MYFIRSTCBL - WORKED EXAMPLE: SUMS A SINGLE RANGE READ FROM     *
+      *              PARMFILE (SEE HLASM/COBOL/SUM-OF-ONE-TO-TEN.CBL). *
+      *              THE RANGE NO LONGER RIDES ON A GO.SYSIN LITERAL.  *
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PARMFILE ASSIGN TO PARMFILE
+               FILE STATUS IS WS-PARM-STATUS.
+
+           SELECT RPTFILE ASSIGN TO RPTFILE
+               FILE STATUS IS WS-RPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PARMFILE
+           RECORDING MODE F
+           LABEL RECORDS STANDARD.
+           COPY PARMREC.
+
+       FD  RPTFILE
+           RECORDING MODE F
+           LABEL RECORDS STANDARD.
+           COPY RPTLINES.
+
+       WORKING-STORAGE SECTION.
+       01  WS-PARM-STATUS               PIC X(02) VALUE '00'.
+       01  WS-RPT-STATUS                PIC X(02) VALUE '00'.
+       01  NUM1                         PIC S9(4) COMP-3 VALUE 0.
+       01  NUM2                         PIC S9(4) COMP-3 VALUE 0.
+       01  WS-RANGE-VALID-SW            PIC X(01) VALUE 'Y'.
+           88  WS-RANGE-OK              VALUE 'Y'.
+           88  WS-RANGE-BAD             VALUE 'N'.
+       01  WS-MAX-AUTHORIZED-RANGE      PIC 9(09) VALUE 001000000.
+       01  WS-EDIT-ERROR-TEXT           PIC X(60) VALUE SPACES.
+       01  WS-OVERFLOW-SW               PIC X(01) VALUE 'N'.
+           88  WS-OVERFLOW-DETECTED     VALUE 'Y'.
+
+       PROCEDURE DIVISION.
+
+       MAINLINE.
+           OPEN INPUT PARMFILE.
+           IF WS-PARM-STATUS NOT = '00'
+               DISPLAY 'MYFIRSTCBL: UNABLE TO OPEN PARMFILE - STATUS '
+                   WS-PARM-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+           READ PARMFILE
+               AT END
+                   DISPLAY 'MYFIRSTCBL: PARMFILE IS EMPTY'
+                   MOVE 16 TO RETURN-CODE
+                   CLOSE PARMFILE
+                   STOP RUN
+           END-READ.
+           OPEN OUTPUT RPTFILE.
+           IF WS-RPT-STATUS NOT = '00'
+               DISPLAY 'MYFIRSTCBL: UNABLE TO OPEN RPTFILE - STATUS '
+                   WS-RPT-STATUS
+               MOVE 16 TO RETURN-CODE
+               CLOSE PARMFILE
+               STOP RUN
+           END-IF.
+           PERFORM EDIT-PARAMETER.
+           IF WS-RANGE-BAD
+               MOVE 12 TO RETURN-CODE
+               PERFORM WRITE-REPORT-ERROR
+           ELSE
+               PERFORM WRITE-REPORT-HEADING
+               COMPUTE NUM1 = PARM-RANGE-FROM - 1
+               PERFORM ADDITION UNTIL NUM1 = PARM-RANGE-TO
+                   OR WS-OVERFLOW-DETECTED
+               IF WS-OVERFLOW-DETECTED
+                   PERFORM WRITE-REPORT-ERROR
+               ELSE
+                   PERFORM WRITE-REPORT-TOTAL
+               END-IF
+           END-IF.
+           CLOSE PARMFILE.
+           CLOSE RPTFILE.
+           STOP RUN.
+
+       EDIT-PARAMETER.
+           SET WS-RANGE-OK TO TRUE.
+           IF PARM-RANGE-FROM IS NOT NUMERIC
+               OR PARM-RANGE-TO IS NOT NUMERIC
+               SET WS-RANGE-BAD TO TRUE
+               MOVE 'RANGE VALUE NOT NUMERIC' TO WS-EDIT-ERROR-TEXT
+           ELSE
+               IF PARM-RANGE-FROM > PARM-RANGE-TO
+                   SET WS-RANGE-BAD TO TRUE
+                   MOVE 'RANGE-FROM EXCEEDS RANGE-TO' TO
+                       WS-EDIT-ERROR-TEXT
+               ELSE
+                   IF PARM-RANGE-TO > WS-MAX-AUTHORIZED-RANGE
+                       SET WS-RANGE-BAD TO TRUE
+                       MOVE 'RANGE EXCEEDS AUTH BOUND' TO
+                           WS-EDIT-ERROR-TEXT
+                   END-IF
+               END-IF
+           END-IF.
+           IF WS-RANGE-BAD
+               DISPLAY 'MYFIRSTCBL: ' WS-EDIT-ERROR-TEXT
+           END-IF.
+
+       WRITE-REPORT-HEADING.
+           STRING FUNCTION CURRENT-DATE (1:4) '-'
+               FUNCTION CURRENT-DATE (5:2) '-'
+               FUNCTION CURRENT-DATE (7:2)
+               DELIMITED BY SIZE INTO RPT-H1-RUN-DATE.
+           WRITE RPT-HEADING-1.
+           MOVE PARM-RUN-ID TO RPT-H2-RUN-ID.
+           MOVE PARM-RANGE-FROM TO RPT-H2-RANGE-FROM.
+           MOVE PARM-RANGE-TO TO RPT-H2-RANGE-TO.
+           WRITE RPT-HEADING-2.
+
+       WRITE-REPORT-TOTAL.
+           MOVE NUM2 TO RPT-TOT-VALUE.
+           WRITE RPT-TOTAL-LINE.
+
+       WRITE-REPORT-ERROR.
+           MOVE WS-EDIT-ERROR-TEXT TO RPT-ERR-TEXT.
+           WRITE RPT-ERROR-LINE.
+
+       ADDITION.
+           COMPUTE NUM1 = NUM1 + 1
+               ON SIZE ERROR
+                   DISPLAY 'MYFIRSTCBL: NUM1 OVERFLOW'
+                   MOVE 'ACCUMULATOR OVERFLOW' TO WS-EDIT-ERROR-TEXT
+                   SET WS-OVERFLOW-DETECTED TO TRUE
+                   MOVE 16 TO RETURN-CODE
+           END-COMPUTE.
+           IF NOT WS-OVERFLOW-DETECTED
+               ADD NUM1 TO NUM2
+                   ON SIZE ERROR
+                       DISPLAY 'MYFIRSTCBL: NUM2 OVERFLOW'
+                       MOVE 'ACCUMULATOR OVERFLOW' TO WS-EDIT-ERROR-TEXT
+                       SET WS-OVERFLOW-DETECTED TO TRUE
+                       MOVE 16 TO RETURN-CODE
+               END-ADD
+           END-IF.
