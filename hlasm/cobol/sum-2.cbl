@@ -1,30 +1,614 @@
-//MYCOBJOB JOB CLASS=A,                                          
-//             MSGCLASS=X,                                       
-//             MSGLEVEL=(1,1)                                    
-//*                                                              
-//*                                                              
-//BUILD    EXEC COBUCG,                                          
-//         PARM.COB='FLAGW,LOAD,SUPMAP,SIZE=2048K,BUF=1024K'     
-//COB.SYSPUNCH DD DUMMY                                          
-//COB.SYSIN    DD *                                              
-   10  IDENTIFICATION DIVISION.                                  
-   20  PROGRAM-ID. 'MYFIRSTCBL'.                                 
-   30  ENVIRONMENT DIVISION.                                     
-   40  DATA DIVISION.                                            
-   50  WORKING-STORAGE SECTION.                                  
-   60    01  CNT   PIC 9(5) VALUE 0.                             
-   70    01  MYSUM PIC 9(5) VALUE 0.                             
-   80  PROCEDURE DIVISION.                                       
-   90      PERFORM ADDITION UNTIL CNT = 10.                      
-  100      DISPLAY 'MYSUM: ' MYSUM.                              
-  110      STOP RUN.                                             
-  120  ADDITION.                                                 
-  130      ADD 1 TO CNT.                                         
-  140      ADD CNT TO MYSUM.                                     
-/*                                                               
-//COB.SYSLIB  DD DSNAME=SYS1.COBLIB,DISP=SHR                     
+//MYCOBJOB JOB CLASS=A,
+//             MSGCLASS=X,
+//             MSGLEVEL=(1,1)
+//*
+//*  MYFIRSTCBL - ACCUMULATION ENGINE.
+//*  GO.PARMFILE MAY CARRY ONE RANGE RECORD PER SUBMISSION OR A WHOLE
+//*  BATCH OF THEM (SEE COPYBOOK PARMREC IN HLASM/COBOL/COPYBOOKS) -
+//*  MYFIRSTCBL LOOPS UNTIL PARMFILE IS EXHAUSTED, PRODUCING ONE
+//*  REPORT SECTION PER RANGE, SO OPERATIONS SUBMITS THE JOB ONCE PER
+//*  BATCH WINDOW INSTEAD OF ONCE PER RANGE.
+//*
+//*  THE ADDITION LOOP CHECKPOINTS TO GO.CKPTFILE, A VSAM KSDS KEYED
+//*  BY EACH RANGE'S PARM-RUN-ID (ONE-TIME IDCAMS DEFINE IN
+//*  HLASM/JCL/VSAM-DEFINE-CKPTFILE.JCL). IF MYCOBJOB ABENDS OR THE
+//*  LPAR BOUNCES MID-RUN, RESUBMIT WITH PARM.GO='RESTART' ON THE
+//*  BUILD STEP (AND // RESTART=BUILD ON THE JOB CARD) TO PICK UP
+//*  EVERY RANGE STILL CHECKPOINTED FROM ITS LAST POSITION INSTEAD OF
+//*  CNT = 0. RANGES THAT ALREADY COMPLETED (NO CHECKPOINT LEFT FOR
+//*  THEIR RUN-ID) CAN BE TRIMMED FROM THE RESUBMITTED PARMFILE.
+//*
+//*  EACH COMPLETED RANGE ALSO POSTS ITS LATEST TOTAL TO GO.INQFILE, A
+//*  VSAM KSDS KEYED BY RUN-ID (ONE-TIME IDCAMS DEFINE IN
+//*  HLASM/JCL/VSAM-DEFINE-INQFILE.JCL) SO OPERATIONS CAN CHECK PROGRESS
+//*  ONLINE VIA THE MYFINQ CICS TRANSACTION (SEE HLASM/CICS) BETWEEN
+//*  BATCH WINDOWS, WITHOUT WAITING FOR MYCOBJOB TO FINISH.
+//*
+//*  THE NOTIFY STEP AT THE END OF THIS JOB FLAGS OPERATIONS WHEN BUILD
+//*  FAILS - SEE THE COMMENT ABOVE THAT STEP.
+//*
+//*  A PARM RECORD WITH MODE='R' AND ITS REVERSAL-RUN-ID SET TO A PRIOR
+//*  RUN-ID POSTS AN OFFSETTING AUDIT/GDG/INQUIRY ENTRY FOR THAT RUN
+//*  INSTEAD OF ACCUMULATING A NEW RANGE - USE THIS TO BACK OUT A RUN
+//*  THAT WENT OUT WITH BAD INPUT INSTEAD OF HAND-EDITING THE AUDIT OR
+//*  GDG HISTORY.
+//*
+//BUILD    EXEC COBUCG,
+//         PARM.COB='FLAGW,LOAD,SUPMAP,SIZE=2048K,BUF=1024K'
+//COB.SYSPUNCH DD DUMMY
+//COB.SYSIN    DD *
+   10  IDENTIFICATION DIVISION.
+   20  PROGRAM-ID. 'MYFIRSTCBL'.
+   30 *****************************************************************
+   40 * MYFIRSTCBL - ACCUMULATION ENGINE.                              *
+   50 *              COMPILED AND RUN AS THE "BUILD" STEP OF           *
+   60 *              MYCOBJOB (SEE HLASM/COBOL/SUM-2.CBL).             *
+   70 *              READS ONE OR MORE RANGES TO ACCUMULATE FROM       *
+   80 *              PARMFILE, LOOPING UNTIL PARMFILE IS EXHAUSTED SO  *
+   90 *              A BATCH OF RANGES CAN RUN IN ONE SUBMISSION.      *
+  100 *              CHECKPOINTS THE ADDITION LOOP, KEYED BY EACH      *
+  110 *              RANGE'S RUN-ID, SO A KILLED RUN CAN BE RESTARTED  *
+  120 *              WITH PARM.GO='RESTART' INSTEAD OF RESUBMITTING    *
+  130 *              EVERY RANGE FROM CNT = 0.                        *
+  140 *              EACH COMPLETED RANGE IS ALSO POSTED TO INQFILE,   *
+  150 *              A KEYED LOOKUP OF THE LATEST TOTAL PER RUN-ID     *
+  160 *              THAT THE MYFINQ CICS TRANSACTION READS ONLINE     *
+  170 *              (SEE HLASM/CICS).                                *
+  180 *              A PARAMETER RECORD WITH PARM-MODE-REVERSE SET     *
+  190 *              POSTS AN OFFSETTING AUDIT/GDG/INQUIRY ENTRY FOR   *
+  200 *              THE PRIOR RUN NAMED IN PARM-REVERSAL-RUN-ID       *
+  210 *              INSTEAD OF ACCUMULATING A NEW RANGE, SO A BAD RUN *
+  220 *              CAN BE BACKED OUT WITHOUT HAND-EDITING THE AUDIT  *
+  230 *              OR GDG HISTORY.                                  *
+  240 *****************************************************************
+  250  ENVIRONMENT DIVISION.
+  260  INPUT-OUTPUT SECTION.
+  270  FILE-CONTROL.
+  280      SELECT PARMFILE ASSIGN TO PARMFILE
+  290          FILE STATUS IS WS-PARM-STATUS.
+  300 
+  310      SELECT CKPTFILE ASSIGN TO CKPTFILE
+  320          ORGANIZATION IS INDEXED
+  330          ACCESS MODE IS DYNAMIC
+  340          RECORD KEY IS CKPT-RUN-ID
+  350          FILE STATUS IS WS-CKPT-STATUS.
+  360 
+  370      SELECT RPTFILE ASSIGN TO RPTFILE
+  380          FILE STATUS IS WS-RPT-STATUS.
+  390 
+  400      SELECT AUDITFILE ASSIGN TO AUDITFILE
+  410          FILE STATUS IS WS-AUDIT-STATUS.
+  420 
+  430      SELECT GDGFILE ASSIGN TO GDGFILE
+  440          FILE STATUS IS WS-GDG-STATUS.
+  450 
+  460      SELECT INQFILE ASSIGN TO INQFILE
+  470          ORGANIZATION IS INDEXED
+  480          ACCESS MODE IS DYNAMIC
+  490          RECORD KEY IS INQ-RUN-ID
+  500          FILE STATUS IS WS-INQ-STATUS.
+  510 
+  520  DATA DIVISION.
+  530  FILE SECTION.
+  540  FD  PARMFILE
+  550      RECORDING MODE F
+  560      LABEL RECORDS STANDARD.
+  570      COPY PARMREC.
+  580 
+  590  FD  CKPTFILE
+  600      RECORDING MODE F
+  610      LABEL RECORDS STANDARD.
+  620      COPY CKPTREC.
+  630 
+  640  FD  RPTFILE
+  650      RECORDING MODE F
+  660      LABEL RECORDS STANDARD.
+  670      COPY RPTLINES.
+  680 
+  690  FD  AUDITFILE
+  700      RECORDING MODE F
+  710      LABEL RECORDS STANDARD.
+  720      COPY AUDITREC.
+  730 
+  740  FD  GDGFILE
+  750      RECORDING MODE F
+  760      LABEL RECORDS STANDARD.
+  770      COPY GDGREC.
+  780 
+  790  FD  INQFILE
+  800      RECORDING MODE F
+  810      LABEL RECORDS STANDARD.
+  820      COPY AUDITREC REPLACING
+  830          ==AUDIT-RECORD==      BY ==INQ-RECORD==
+  840          ==AUD-JOB-NAME==      BY ==INQ-JOB-NAME==
+  850          ==AUD-RUN-ID==        BY ==INQ-RUN-ID==
+  860          ==AUD-RUN-DATE==      BY ==INQ-RUN-DATE==
+  870          ==AUD-RUN-TIME==      BY ==INQ-RUN-TIME==
+  880          ==AUD-RANGE-FROM==    BY ==INQ-RANGE-FROM==
+  890          ==AUD-RANGE-TO==      BY ==INQ-RANGE-TO==
+  900          ==AUD-FINAL-TOTAL==   BY ==INQ-FINAL-TOTAL==
+  910          ==AUD-ITERATIONS==    BY ==INQ-ITERATIONS==
+  920          ==AUD-ENTRY-TYPE==    BY ==INQ-ENTRY-TYPE==
+  930          ==AUD-ENTRY-NORMAL==  BY ==INQ-ENTRY-NORMAL==
+  940          ==AUD-ENTRY-REVERSAL== BY ==INQ-ENTRY-REVERSAL==
+  950          ==AUD-REVERSAL-OF-RUN-ID==
+  960              BY ==INQ-REVERSAL-OF-RUN-ID==.
+  970 
+  980  WORKING-STORAGE SECTION.
+  990  01  WS-PARM-STATUS               PIC X(02) VALUE '00'.
+ 1000  01  WS-CKPT-STATUS               PIC X(02) VALUE '00'.
+ 1010  01  WS-RPT-STATUS                PIC X(02) VALUE '00'.
+ 1020  01  WS-AUDIT-STATUS              PIC X(02) VALUE '00'.
+ 1030  01  WS-GDG-STATUS                PIC X(02) VALUE '00'.
+ 1040  01  WS-INQ-STATUS                PIC X(02) VALUE '00'.
+ 1050  01  CNT                          PIC S9(9) COMP-3 VALUE 0.
+ 1060  01  MYSUM                        PIC S9(9) COMP-3 VALUE 0.
+ 1070  01  WS-RESTART-SW                PIC X(01) VALUE 'N'.
+ 1080      88  WS-RESTART-REQUESTED     VALUE 'Y'.
+ 1090  01  WS-CKPT-FOUND-SW             PIC X(01) VALUE 'N'.
+ 1100      88  WS-CKPT-FOUND            VALUE 'Y'.
+ 1102  01  WS-CKPT-DONE-SW              PIC X(01) VALUE 'N'.
+ 1104      88  WS-CKPT-ALREADY-DONE     VALUE 'Y'.
+ 1110  01  WS-CHECKPOINT-INTERVAL       PIC 9(05) VALUE 01000.
+ 1120  01  WS-RANGE-VALID-SW            PIC X(01) VALUE 'Y'.
+ 1130      88  WS-RANGE-OK              VALUE 'Y'.
+ 1140      88  WS-RANGE-BAD             VALUE 'N'.
+ 1150  01  WS-MAX-AUTHORIZED-RANGE      PIC 9(09) VALUE 001000000.
+ 1160  01  WS-EDIT-ERROR-TEXT           PIC X(60) VALUE SPACES.
+ 1170  01  WS-CAT-COUNT                 PIC 9(02) VALUE 0.
+ 1180  01  WS-CAT-TABLE.
+ 1190      05  WS-CAT-ENTRY OCCURS 10 TIMES.
+ 1200          10  WS-CAT-CODE          PIC X(02).
+ 1210          10  WS-CAT-TOTAL         PIC S9(9) COMP-3.
+ 1220  01  WS-CAT-FOUND-SW              PIC X(01) VALUE 'N'.
+ 1230      88  WS-CAT-FOUND             VALUE 'Y'.
+ 1240  01  WS-SUB                       PIC 9(02) VALUE 0.
+ 1250  01  WS-OVERFLOW-SW               PIC X(01) VALUE 'N'.
+ 1260      88  WS-OVERFLOW-DETECTED     VALUE 'Y'.
+ 1270  01  WS-PARM-EOF-SW               PIC X(01) VALUE 'N'.
+ 1280      88  WS-PARM-EOF              VALUE 'Y'.
+ 1290  01  WS-RANGE-COUNT               PIC 9(05) VALUE 0.
+ 1292  01  WS-REV-RANGE-FROM            PIC 9(09) VALUE 0.
+ 1294  01  WS-REV-RANGE-TO              PIC 9(09) VALUE 0.
+ 1296  01  WS-REV-ITERATIONS            PIC 9(09) VALUE 0.
+ 1300
+ 1310  LINKAGE SECTION.
+ 1320  01  LS-PARM-DATA.
+ 1330      05  LS-PARM-LEN              PIC S9(04) COMP.
+ 1340      05  LS-PARM-TEXT             PIC X(08).
+ 1350 
+ 1360  PROCEDURE DIVISION USING LS-PARM-DATA.
+ 1370 
+ 1380  MAINLINE.
+ 1390      PERFORM INITIALIZATION.
+ 1400      PERFORM PROCESS-RANGE UNTIL WS-PARM-EOF.
+ 1410      IF WS-RANGE-COUNT = 0
+ 1420          DISPLAY 'MYFIRSTCBL: PARMFILE IS EMPTY'
+ 1430          MOVE 16 TO RETURN-CODE
+ 1440      ELSE
+ 1450          PERFORM WRITE-REPORT-CATEGORIES
+ 1460      END-IF.
+ 1470      PERFORM TERMINATION.
+ 1480      STOP RUN.
+ 1490 
+ 1500  INITIALIZATION.
+ 1510      IF LS-PARM-LEN > 0
+ 1520          AND LS-PARM-TEXT (1:7) = 'RESTART'
+ 1530          SET WS-RESTART-REQUESTED TO TRUE
+ 1540      END-IF.
+ 1550      OPEN INPUT PARMFILE.
+ 1560      IF WS-PARM-STATUS NOT = '00'
+ 1570          DISPLAY 'MYFIRSTCBL: UNABLE TO OPEN PARMFILE - STATUS '
+ 1580              WS-PARM-STATUS
+ 1590          MOVE 16 TO RETURN-CODE
+ 1600          STOP RUN
+ 1610      END-IF.
+ 1620      OPEN OUTPUT RPTFILE.
+ 1630      IF WS-RPT-STATUS NOT = '00'
+ 1640          DISPLAY 'MYFIRSTCBL: UNABLE TO OPEN RPTFILE - STATUS '
+ 1650              WS-RPT-STATUS
+ 1660          MOVE 16 TO RETURN-CODE
+ 1670          CLOSE PARMFILE
+ 1680          STOP RUN
+ 1690      END-IF.
+ 1700      OPEN OUTPUT AUDITFILE.
+ 1710      IF WS-AUDIT-STATUS NOT = '00'
+ 1720          DISPLAY 'MYFIRSTCBL: UNABLE TO OPEN AUDITFILE - STATUS '
+ 1730              WS-AUDIT-STATUS
+ 1740          MOVE 16 TO RETURN-CODE
+ 1750          CLOSE PARMFILE
+ 1760          CLOSE RPTFILE
+ 1770          STOP RUN
+ 1780      END-IF.
+ 1790      OPEN OUTPUT GDGFILE.
+ 1800      IF WS-GDG-STATUS NOT = '00'
+ 1810          DISPLAY 'MYFIRSTCBL: UNABLE TO OPEN GDGFILE - STATUS '
+ 1820              WS-GDG-STATUS
+ 1830          MOVE 16 TO RETURN-CODE
+ 1840          CLOSE PARMFILE
+ 1850          CLOSE RPTFILE
+ 1860          CLOSE AUDITFILE
+ 1870          STOP RUN
+ 1880      END-IF.
+ 1890      IF WS-RESTART-REQUESTED
+ 1900          OPEN I-O CKPTFILE
+ 1910      ELSE
+ 1920          OPEN OUTPUT CKPTFILE
+ 1930      END-IF.
+ 1940      IF WS-CKPT-STATUS = '35'
+ 1950          CLOSE CKPTFILE
+ 1960          OPEN OUTPUT CKPTFILE
+ 1970      END-IF.
+ 1972      IF WS-CKPT-STATUS NOT = '00'
+ 1974          DISPLAY 'MYFIRSTCBL: UNABLE TO OPEN CKPTFILE - STATUS '
+ 1976              WS-CKPT-STATUS
+ 1978          MOVE 16 TO RETURN-CODE
+ 1980          CLOSE PARMFILE
+ 1982          CLOSE RPTFILE
+ 1984          CLOSE AUDITFILE
+ 1986          CLOSE GDGFILE
+ 1988          STOP RUN
+ 1990      END-IF.
+ 1995      OPEN I-O INQFILE.
+ 1997      IF WS-INQ-STATUS = '35'
+ 2000          CLOSE INQFILE
+ 2010          OPEN OUTPUT INQFILE
+ 2020      END-IF.
+ 2030      IF WS-INQ-STATUS NOT = '00'
+ 2040          DISPLAY 'MYFIRSTCBL: UNABLE TO OPEN INQFILE - STATUS '
+ 2050              WS-INQ-STATUS
+ 2060          MOVE 16 TO RETURN-CODE
+ 2070          CLOSE PARMFILE
+ 2080          CLOSE CKPTFILE
+ 2090          CLOSE RPTFILE
+ 2100          CLOSE AUDITFILE
+ 2110          CLOSE GDGFILE
+ 2120          STOP RUN
+ 2130      END-IF.
+ 2140 
+ 2150  PROCESS-RANGE.
+ 2160      READ PARMFILE
+ 2170          AT END
+ 2180              SET WS-PARM-EOF TO TRUE
+ 2190          NOT AT END
+ 2200              ADD 1 TO WS-RANGE-COUNT
+ 2210              PERFORM PROCESS-ONE-RANGE
+ 2220      END-READ.
+ 2230 
+ 2240  PROCESS-ONE-RANGE.
+ 2250      SET WS-OVERFLOW-SW TO 'N'.
+ 2251      SET WS-CKPT-DONE-SW TO 'N'.
+ 2260      PERFORM EDIT-PARAMETER.
+ 2270      IF WS-RANGE-BAD
+ 2280          IF RETURN-CODE < 12
+ 2290              MOVE 12 TO RETURN-CODE
+ 2300          END-IF
+ 2310          PERFORM WRITE-REPORT-ERROR
+ 2320      ELSE
+ 2340          IF PARM-MODE-REVERSE
+ 2350              PERFORM PROCESS-REVERSAL
+ 2360          ELSE
+ 2365              PERFORM WRITE-REPORT-HEADING
+ 2370              SET WS-CKPT-FOUND-SW TO 'N'
+ 2380              IF WS-RESTART-REQUESTED
+ 2390                  PERFORM READ-CHECKPOINT
+ 2400              END-IF
+ 2401              IF WS-CKPT-ALREADY-DONE
+ 2402                  MOVE 'RUN ALREADY COMPLETED - SKIPPED ON RESTART'
+ 2403                      TO WS-EDIT-ERROR-TEXT
+ 2404                  DISPLAY 'MYFIRSTCBL: RUN ' PARM-RUN-ID ' - '
+ 2405                      WS-EDIT-ERROR-TEXT
+ 2406                  PERFORM WRITE-REPORT-ERROR
+ 2407                  IF RETURN-CODE < 4
+ 2408                      MOVE 4 TO RETURN-CODE
+ 2409                  END-IF
+ 2411              ELSE
+ 2412                  IF NOT WS-CKPT-FOUND
+ 2420                      COMPUTE CNT = PARM-RANGE-FROM - 1
+ 2430                      MOVE 0 TO MYSUM
+ 2440                      PERFORM TAKE-CHECKPOINT
+ 2450                  END-IF
+ 2460                  PERFORM ADDITION UNTIL CNT = PARM-RANGE-TO
+ 2470                      OR WS-OVERFLOW-DETECTED
+ 2480                  IF WS-OVERFLOW-DETECTED
+ 2490                      PERFORM WRITE-REPORT-ERROR
+ 2500                  ELSE
+ 2510                      PERFORM POST-CATEGORY-TOTAL
+ 2520                      PERFORM WRITE-REPORT-TOTAL
+ 2530                      PERFORM WRITE-AUDIT-RECORD
+ 2540                      PERFORM WRITE-GDG-RECORD
+ 2550                      PERFORM WRITE-INQUIRY-RECORD
+ 2560                      PERFORM MARK-CHECKPOINT-COMPLETE
+ 2570                  END-IF
+ 2571              END-IF
+ 2580          END-IF
+ 2590      END-IF.
+ 2600 
+ 2610  PROCESS-REVERSAL.
+ 2620      MOVE PARM-REVERSAL-RUN-ID TO INQ-RUN-ID.
+ 2630      READ INQFILE
+ 2640          INVALID KEY
+ 2650              MOVE 'REVERSAL: ORIGINAL RUN NOT ON INQFILE' TO
+ 2660                  WS-EDIT-ERROR-TEXT
+ 2670              PERFORM WRITE-REPORT-ERROR
+ 2680              IF RETURN-CODE < 12
+ 2690                  MOVE 12 TO RETURN-CODE
+ 2700              END-IF
+ 2710          NOT INVALID KEY
+ 2712              MOVE INQ-RANGE-FROM TO WS-REV-RANGE-FROM
+ 2714              MOVE INQ-RANGE-TO TO WS-REV-RANGE-TO
+ 2716              MOVE INQ-ITERATIONS TO WS-REV-ITERATIONS
+ 2718              PERFORM WRITE-REPORT-HEADING
+ 2720              COMPUTE MYSUM = 0 - INQ-FINAL-TOTAL
+ 2730              PERFORM POST-CATEGORY-TOTAL
+ 2740              PERFORM WRITE-REPORT-TOTAL
+ 2750              PERFORM WRITE-AUDIT-RECORD
+ 2760              PERFORM WRITE-GDG-RECORD
+ 2770              PERFORM WRITE-INQUIRY-RECORD
+ 2780      END-READ.
+ 2790 
+ 2800  EDIT-PARAMETER.
+ 2810      SET WS-RANGE-OK TO TRUE.
+ 2820      IF PARM-RANGE-FROM IS NOT NUMERIC
+ 2830          OR PARM-RANGE-TO IS NOT NUMERIC
+ 2840          SET WS-RANGE-BAD TO TRUE
+ 2850          MOVE 'RANGE VALUE NOT NUMERIC' TO WS-EDIT-ERROR-TEXT
+ 2860      ELSE
+ 2870          IF PARM-RANGE-FROM > PARM-RANGE-TO
+ 2880              SET WS-RANGE-BAD TO TRUE
+ 2890              MOVE 'RANGE-FROM EXCEEDS RANGE-TO' TO
+ 2900                  WS-EDIT-ERROR-TEXT
+ 2910          ELSE
+ 2920              IF PARM-RANGE-TO > WS-MAX-AUTHORIZED-RANGE
+ 2930                  SET WS-RANGE-BAD TO TRUE
+ 2940                  MOVE 'RANGE EXCEEDS AUTHORIZED BOUND' TO
+ 2950                      WS-EDIT-ERROR-TEXT
+ 2960              ELSE
+ 2970                  IF PARM-MODE-REVERSE
+ 2980                      AND PARM-REVERSAL-RUN-ID = SPACES
+ 2990                      SET WS-RANGE-BAD TO TRUE
+ 3000                      MOVE 'REVERSAL RUN ID REQUIRED' TO
+ 3010                          WS-EDIT-ERROR-TEXT
+ 3020                  END-IF
+ 3030              END-IF
+ 3040          END-IF
+ 3050      END-IF.
+ 3060      IF WS-RANGE-BAD
+ 3070          DISPLAY 'MYFIRSTCBL: RUN ' PARM-RUN-ID ' - '
+ 3080              WS-EDIT-ERROR-TEXT
+ 3090      END-IF.
+ 3100 
+ 3110  WRITE-REPORT-HEADING.
+ 3120      STRING FUNCTION CURRENT-DATE (1:4) '-'
+ 3130          FUNCTION CURRENT-DATE (5:2) '-'
+ 3140          FUNCTION CURRENT-DATE (7:2)
+ 3150          DELIMITED BY SIZE INTO RPT-H1-RUN-DATE.
+ 3160      WRITE RPT-HEADING-1.
+ 3170      MOVE PARM-RUN-ID TO RPT-H2-RUN-ID.
+ 3172      IF PARM-MODE-REVERSE
+ 3174          MOVE WS-REV-RANGE-FROM TO RPT-H2-RANGE-FROM
+ 3176          MOVE WS-REV-RANGE-TO TO RPT-H2-RANGE-TO
+ 3178      ELSE
+ 3180          MOVE PARM-RANGE-FROM TO RPT-H2-RANGE-FROM
+ 3190          MOVE PARM-RANGE-TO TO RPT-H2-RANGE-TO
+ 3195      END-IF.
+ 3200      WRITE RPT-HEADING-2.
+ 3210 
+ 3220  WRITE-REPORT-TOTAL.
+ 3230      MOVE MYSUM TO RPT-TOT-VALUE.
+ 3240      WRITE RPT-TOTAL-LINE.
+ 3250 
+ 3260  POST-CATEGORY-TOTAL.
+ 3270      SET WS-CAT-FOUND-SW TO 'N'.
+ 3280      PERFORM VARYING WS-SUB FROM 1 BY 1
+ 3290              UNTIL WS-SUB > WS-CAT-COUNT
+ 3300          IF WS-CAT-CODE (WS-SUB) = PARM-CATEGORY-CODE
+ 3310              ADD MYSUM TO WS-CAT-TOTAL (WS-SUB)
+ 3320              SET WS-CAT-FOUND-SW TO 'Y'
+ 3330          END-IF
+ 3340      END-PERFORM.
+ 3350      IF NOT WS-CAT-FOUND
+ 3355          IF WS-CAT-COUNT < 10
+ 3360              ADD 1 TO WS-CAT-COUNT
+ 3370              MOVE PARM-CATEGORY-CODE TO WS-CAT-CODE (WS-CAT-COUNT)
+ 3380              MOVE MYSUM TO WS-CAT-TOTAL (WS-CAT-COUNT)
+ 3382          ELSE
+ 3384              MOVE 'CATEGORY TABLE FULL' TO WS-EDIT-ERROR-TEXT
+ 3386              DISPLAY 'MYFIRSTCBL: ' WS-EDIT-ERROR-TEXT
+ 3387                  ' - CODE ' PARM-CATEGORY-CODE ' NOT POSTED'
+ 3388              PERFORM WRITE-REPORT-ERROR
+ 3389              IF RETURN-CODE < 16
+ 3390                  MOVE 16 TO RETURN-CODE
+ 3391              END-IF
+ 3392          END-IF
+ 3395      END-IF.
+ 3400 
+ 3410  WRITE-REPORT-CATEGORIES.
+ 3420      WRITE RPT-HEADING-3.
+ 3430      PERFORM VARYING WS-SUB FROM 1 BY 1
+ 3440              UNTIL WS-SUB > WS-CAT-COUNT
+ 3450          MOVE WS-CAT-CODE (WS-SUB) TO RPT-CAT-CODE
+ 3460          MOVE WS-CAT-TOTAL (WS-SUB) TO RPT-CAT-TOTAL
+ 3470          WRITE RPT-CATEGORY-LINE
+ 3480      END-PERFORM.
+ 3490 
+ 3500  WRITE-REPORT-ERROR.
+ 3510      MOVE WS-EDIT-ERROR-TEXT TO RPT-ERR-TEXT.
+ 3520      WRITE RPT-ERROR-LINE.
+ 3530 
+ 3540  WRITE-AUDIT-RECORD.
+ 3550      MOVE 'MYCOBJOB' TO AUD-JOB-NAME.
+ 3560      MOVE PARM-RUN-ID TO AUD-RUN-ID.
+ 3570      MOVE FUNCTION CURRENT-DATE (1:8) TO AUD-RUN-DATE.
+ 3580      MOVE FUNCTION CURRENT-DATE (9:6) TO AUD-RUN-TIME.
+ 3610      MOVE MYSUM TO AUD-FINAL-TOTAL.
+ 3630      IF PARM-MODE-REVERSE
+ 3632          MOVE WS-REV-RANGE-FROM TO AUD-RANGE-FROM
+ 3634          MOVE WS-REV-RANGE-TO TO AUD-RANGE-TO
+ 3636          MOVE WS-REV-ITERATIONS TO AUD-ITERATIONS
+ 3640          SET AUD-ENTRY-REVERSAL TO TRUE
+ 3650          MOVE PARM-REVERSAL-RUN-ID TO AUD-REVERSAL-OF-RUN-ID
+ 3660      ELSE
+ 3662          MOVE PARM-RANGE-FROM TO AUD-RANGE-FROM
+ 3664          MOVE PARM-RANGE-TO TO AUD-RANGE-TO
+ 3666          COMPUTE AUD-ITERATIONS = PARM-RANGE-TO - PARM-RANGE-FROM + 1
+ 3670          SET AUD-ENTRY-NORMAL TO TRUE
+ 3680          MOVE SPACES TO AUD-REVERSAL-OF-RUN-ID
+ 3690      END-IF.
+ 3700      WRITE AUDIT-RECORD.
+ 3710
+ 3720  WRITE-GDG-RECORD.
+ 3730      MOVE PARM-RUN-ID TO GDG-RUN-ID.
+ 3740      MOVE FUNCTION CURRENT-DATE (1:8) TO GDG-RUN-DATE.
+ 3770      MOVE MYSUM TO GDG-FINAL-TOTAL.
+ 3780      IF PARM-MODE-REVERSE
+ 3782          MOVE WS-REV-RANGE-FROM TO GDG-RANGE-FROM
+ 3784          MOVE WS-REV-RANGE-TO TO GDG-RANGE-TO
+ 3790          SET GDG-ENTRY-REVERSAL TO TRUE
+ 3800          MOVE PARM-REVERSAL-RUN-ID TO GDG-REVERSAL-OF-RUN-ID
+ 3810      ELSE
+ 3812          MOVE PARM-RANGE-FROM TO GDG-RANGE-FROM
+ 3814          MOVE PARM-RANGE-TO TO GDG-RANGE-TO
+ 3820          SET GDG-ENTRY-NORMAL TO TRUE
+ 3830          MOVE SPACES TO GDG-REVERSAL-OF-RUN-ID
+ 3840      END-IF.
+ 3850      WRITE GDG-RECORD.
+ 3860
+ 3870  WRITE-INQUIRY-RECORD.
+ 3880      MOVE PARM-RUN-ID TO INQ-RUN-ID.
+ 3890      MOVE FUNCTION CURRENT-DATE (1:8) TO INQ-RUN-DATE.
+ 3900      MOVE FUNCTION CURRENT-DATE (9:6) TO INQ-RUN-TIME.
+ 3930      MOVE MYSUM TO INQ-FINAL-TOTAL.
+ 3950      IF PARM-MODE-REVERSE
+ 3952          MOVE WS-REV-RANGE-FROM TO INQ-RANGE-FROM
+ 3954          MOVE WS-REV-RANGE-TO TO INQ-RANGE-TO
+ 3956          MOVE WS-REV-ITERATIONS TO INQ-ITERATIONS
+ 3960          SET INQ-ENTRY-REVERSAL TO TRUE
+ 3970          MOVE PARM-REVERSAL-RUN-ID TO INQ-REVERSAL-OF-RUN-ID
+ 3980      ELSE
+ 3982          MOVE PARM-RANGE-FROM TO INQ-RANGE-FROM
+ 3984          MOVE PARM-RANGE-TO TO INQ-RANGE-TO
+ 3986          COMPUTE INQ-ITERATIONS = PARM-RANGE-TO - PARM-RANGE-FROM + 1
+ 3990          SET INQ-ENTRY-NORMAL TO TRUE
+ 4000          MOVE SPACES TO INQ-REVERSAL-OF-RUN-ID
+ 4010      END-IF.
+ 4020      WRITE INQ-RECORD
+ 4030          INVALID KEY
+ 4040              REWRITE INQ-RECORD
+ 4050      END-WRITE.
+ 4060 
+ 4070  READ-CHECKPOINT.
+ 4080      MOVE PARM-RUN-ID TO CKPT-RUN-ID.
+ 4090      READ CKPTFILE
+ 4100          INVALID KEY
+ 4110              SET WS-CKPT-FOUND-SW TO 'N'
+ 4120          NOT INVALID KEY
+ 4130              SET WS-CKPT-FOUND-SW TO 'Y'
+ 4135              IF CKPT-STATUS-COMPLETE
+ 4136                  SET WS-CKPT-ALREADY-DONE TO TRUE
+ 4137              ELSE
+ 4140                  MOVE CKPT-CNT TO CNT
+ 4150                  MOVE CKPT-MYSUM TO MYSUM
+ 4160                  MOVE CKPT-CAT-COUNT TO WS-CAT-COUNT
+ 4170                  MOVE CKPT-CAT-TABLE TO WS-CAT-TABLE
+ 4175              END-IF
+ 4180      END-READ.
+ 4190
+ 4200  TAKE-CHECKPOINT.
+ 4210      MOVE PARM-RUN-ID TO CKPT-RUN-ID.
+ 4215      SET CKPT-STATUS-IN-PROGRESS TO TRUE.
+ 4220      MOVE PARM-RANGE-FROM TO CKPT-RANGE-FROM.
+ 4230      MOVE PARM-RANGE-TO TO CKPT-RANGE-TO.
+ 4240      MOVE PARM-CATEGORY-CODE TO CKPT-CATEGORY-CODE.
+ 4250      MOVE CNT TO CKPT-CNT.
+ 4260      MOVE MYSUM TO CKPT-MYSUM.
+ 4265      COMPUTE CKPT-ITER-COUNT = CNT - PARM-RANGE-FROM + 1.
+ 4270      MOVE WS-CAT-COUNT TO CKPT-CAT-COUNT.
+ 4280      MOVE WS-CAT-TABLE TO CKPT-CAT-TABLE.
+ 4290      IF WS-CKPT-FOUND
+ 4300          REWRITE CKPT-RECORD
+ 4310      ELSE
+ 4320          WRITE CKPT-RECORD
+ 4322              INVALID KEY
+ 4324                  REWRITE CKPT-RECORD
+ 4326          END-WRITE
+ 4330          SET WS-CKPT-FOUND-SW TO 'Y'
+ 4340      END-IF.
+ 4350 
+ 4360  MARK-CHECKPOINT-COMPLETE.
+ 4380      SET CKPT-STATUS-COMPLETE TO TRUE.
+ 4410      REWRITE CKPT-RECORD.
+ 4420 
+ 4430  ADDITION.
+ 4440      ADD 1 TO CNT
+ 4450          ON SIZE ERROR
+ 4460              DISPLAY 'MYFIRSTCBL: CNT OVERFLOW'
+ 4470              MOVE 'ACCUMULATOR OVERFLOW' TO WS-EDIT-ERROR-TEXT
+ 4480              SET WS-OVERFLOW-DETECTED TO TRUE
+ 4490              MOVE 16 TO RETURN-CODE
+ 4500      END-ADD.
+ 4510      IF NOT WS-OVERFLOW-DETECTED
+ 4520          ADD CNT TO MYSUM
+ 4530              ON SIZE ERROR
+ 4540                  DISPLAY 'MYFIRSTCBL: MYSUM OVERFLOW'
+ 4550                  MOVE 'ACCUMULATOR OVERFLOW' TO WS-EDIT-ERROR-TEXT
+ 4560                  SET WS-OVERFLOW-DETECTED TO TRUE
+ 4570                  MOVE 16 TO RETURN-CODE
+ 4580          END-ADD
+ 4590      END-IF.
+ 4600      IF NOT WS-OVERFLOW-DETECTED
+ 4610          IF FUNCTION MOD(CNT WS-CHECKPOINT-INTERVAL) = 0
+ 4620              PERFORM TAKE-CHECKPOINT
+ 4630          END-IF
+ 4640      END-IF.
+ 4650 
+ 4660  TERMINATION.
+ 4670      CLOSE PARMFILE.
+ 4680      CLOSE CKPTFILE.
+ 4690      CLOSE RPTFILE.
+ 4700      CLOSE AUDITFILE.
+ 4710      CLOSE GDGFILE.
+ 4720      CLOSE INQFILE.
+/*
+//COB.SYSLIB   DD DSNAME=SYS1.COBLIB,DISP=SHR
+//             DD DSNAME=USER.MYCOBJOB.COPYLIB,DISP=SHR
 //GO.SYSOUT   DD SYSOUT=*,DCB=(RECFM=FBA,LRECL=161,BLKSIZE=16100)
-//GO.SYSIN    DD *                                               
-2000                                                             
-/*                                                               
-//                                                               
\ No newline at end of file
+//GO.PARMFILE DD *
+RUN00001N000000001000000010AANONE00000000000000000000000000000000000000000000000
+RUN00002N000000011000000020BBNONE00000000000000000000000000000000000000000000000
+RUN00003R000000001000000010AARUN000010000000000000000000000000000000000000000000
+/*
+//*  GO.CKPTFILE IS THE VSAM KSDS DEFINED ONE TIME BY
+//*  HLASM/JCL/VSAM-DEFINE-CKPTFILE.JCL - DISP=SHR SINCE THE CLUSTER
+//*  ALREADY EXISTS AND MUST SURVIVE ACROSS RUNS FOR RESTART.
+//GO.CKPTFILE DD DSNAME=USER.MYCOBJOB.CKPTFILE,DISP=SHR,
+//             AMP=('AMORG')
+//GO.RPTFILE  DD DSNAME=USER.MYCOBJOB.RPTFILE,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA,
+//             DCB=(RECFM=FBA,LRECL=78,BLKSIZE=7800)
+//GO.AUDITFILE DD DSNAME=USER.MYCOBJOB.AUDITFILE,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1)),UNIT=SYSDA,
+//             DCB=(RECFM=FB,LRECL=83,BLKSIZE=8300)
+//GO.GDGFILE  DD DSNAME=USER.MYCOBJOB.TOTALS.GDG(+1),
+//             DISP=(NEW,CATLG,CATLG),
+//             SPACE=(TRK,(1,1)),UNIT=SYSDA,
+//             DCB=(RECFM=FB,LRECL=50,BLKSIZE=5000)
+//GO.INQFILE  DD DSNAME=USER.MYCOBJOB.INQFILE,DISP=SHR
+//*
+//*  BUILD SETS RETURN-CODE 12 ON A VALIDATION FAILURE AND 16 ON AN
+//*  ACCUMULATOR OVERFLOW OR AN UNOPENABLE DATA SET (SEE
+//*  HLASM/COBOL/SRC/MYFIRSTCBL-PROD.CBL). NOTIFY RUNS ONLY WHEN BUILD
+//*  ENDS WITH RC 12 OR HIGHER AND CATALOGS A ONE-TRACK FLAG DATA SET
+//*  THAT OPERATIONS' TSO ALERT MONITOR WATCHES FOR; DELETE THE FLAG
+//*  DATA SET ONCE THE FAILURE HAS BEEN INVESTIGATED SO THE NEXT ALERT
+//*  ISN'T MASKED BY THE NEW-DISP ALLOCATION FAILING OVER A LEFTOVER
+//*  ONE.
+//*
+//NOTIFY   EXEC PGM=IEFBR14,COND=(12,LT,BUILD)
+//ALERTDS  DD DSNAME=USER.MYCOBJOB.ALERT,
+//             DISP=(NEW,CATLG,CATLG),
+//             SPACE=(TRK,(1,1)),UNIT=SYSDA,
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=8000)
+//
